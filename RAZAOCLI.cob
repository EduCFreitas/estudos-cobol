@@ -0,0 +1,245 @@
+      ******************************************************************
+      * Author: Eduardo Freitas
+      * Date: 08/08/2026
+      * Purpose: Razao de clientes - aplica lancamentos de debito e
+      *          credito contra o saldo de cada conta e grava o saldo
+      *          final por cliente
+      * Tectonics: cobc
+      ******************************************************************
+      *================================================================*
+       IDENTIFICATION                   DIVISION.
+      *================================================================*
+       PROGRAM-ID. RAZAOCLI.
+      *AUTHOR. EDUARDO FREITAS.
+      *================================================================*
+       ENVIRONMENT                      DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION              SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT               SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CLIENTE-FILE ASSIGN TO "CLIENTE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF
+               FILE STATUS IS WS-CLIENTE-STATUS.
+
+           SELECT LANCAMENTOS-FILE ASSIGN TO "LANCTOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LANCAMENTOS-STATUS.
+
+           SELECT SORT-LANCTOS ASSIGN TO "WORKLAN.TMP".
+
+           SELECT LANCTOS-ORDENADO ASSIGN TO "LANCORD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDENADO-STATUS.
+
+           SELECT SALDO-FILE ASSIGN TO "SALDO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALDO-STATUS.
+      *================================================================*
+       DATA                               DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                        SECTION.
+      *----------------------------------------------------------------*
+       FD  CLIENTE-FILE.
+           COPY CLIENTE.
+
+       FD  LANCAMENTOS-FILE.
+       01  LANCAMENTO.
+           05 LC-CPF               PIC X(11).
+           05 LC-TIPO               PIC X.
+               88 LC-DEBITO        VALUE "D".
+               88 LC-CREDITO       VALUE "C".
+           05 LC-VALOR              PIC 9(09)V99.
+
+       SD  SORT-LANCTOS.
+       01  SL-LANCAMENTO.
+           05 SL-CPF                PIC X(11).
+           05 SL-TIPO               PIC X.
+           05 SL-VALOR              PIC 9(09)V99.
+
+       FD  LANCTOS-ORDENADO.
+       01  LO-LANCAMENTO.
+           05 LO-CPF                PIC X(11).
+           05 LO-TIPO               PIC X.
+               88 LO-DEBITO        VALUE "D".
+               88 LO-CREDITO       VALUE "C".
+           05 LO-VALOR              PIC 9(09)V99.
+
+       FD  SALDO-FILE.
+           COPY SALDO.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *----------------------------------------------------------------*
+       77 WS-CLIENTE-STATUS        PIC X(02) VALUE ZEROS.
+       77 WS-LANCAMENTOS-STATUS    PIC X(02) VALUE ZEROS.
+       77 WS-ORDENADO-STATUS       PIC X(02) VALUE ZEROS.
+       77 WS-SALDO-STATUS          PIC X(02) VALUE ZEROS.
+
+       77 WS-CLIENTE-DISPONIVEL    PIC X     VALUE "S".
+           88 CLIENTE-DISPONIVEL   VALUE "S".
+
+       77 WS-FIM-LANCAMENTOS       PIC X     VALUE "N".
+           88 FIM-LANCAMENTOS      VALUE "S".
+       77 WS-PRIMEIRA-LEITURA      PIC X     VALUE "S".
+           88 PRIMEIRA-LEITURA     VALUE "S".
+           88 NAO-PRIMEIRA-LEITURA VALUE "N".
+
+       77 WS-CPF-ANTERIOR          PIC X(11) VALUE SPACES.
+       77 WS-SALDO                 PIC S9(09)V99 VALUE ZERO.
+
+       77 WS-QTD-LANCAMENTOS       PIC 9(05) VALUE ZERO.
+       77 WS-QTD-CONTAS            PIC 9(05) VALUE ZERO.
+       77 WS-QTD-REJEITADOS        PIC 9(05) VALUE ZERO.
+       77 WS-JOB-NOME              PIC X(08) VALUE "RAZAOCLI".
+      *================================================================*
+       PROCEDURE                          DIVISION.
+      *================================================================*
+       0000-PRINCIPAL.
+           CALL "JOBLOG" USING WS-JOB-NOME "S".
+           PERFORM 0100-ORDENAR-LANCAMENTOS.
+           PERFORM 0200-PROCESSAR-LANCAMENTOS.
+           CALL "JOBLOG" USING WS-JOB-NOME "E".
+           IF WS-QTD-REJEITADOS > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       0100-ORDENAR-LANCAMENTOS.
+           SORT SORT-LANCTOS
+               ON ASCENDING KEY SL-CPF
+               USING LANCAMENTOS-FILE
+               GIVING LANCTOS-ORDENADO.
+           IF WS-LANCAMENTOS-STATUS NOT = "00"
+               DISPLAY "ERRO ABERTURA LANCTOS.DAT - STATUS "
+                       WS-LANCAMENTOS-STATUS
+               CALL "JOBLOG" USING WS-JOB-NOME "E"
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       0200-PROCESSAR-LANCAMENTOS.
+           PERFORM 0100-ABRIR-ARQUIVOS.
+
+           PERFORM 0910-LER-LANCAMENTO-ORDENADO.
+           PERFORM UNTIL FIM-LANCAMENTOS
+               IF PRIMEIRA-LEITURA
+                   MOVE LO-CPF TO WS-CPF-ANTERIOR
+                   SET NAO-PRIMEIRA-LEITURA TO TRUE
+               END-IF
+
+               IF LO-CPF NOT = WS-CPF-ANTERIOR
+                   PERFORM 0400-GRAVAR-SALDO
+                   MOVE ZERO TO WS-SALDO
+                   MOVE LO-CPF TO WS-CPF-ANTERIOR
+               END-IF
+
+               PERFORM 0500-APLICAR-LANCAMENTO
+               PERFORM 0910-LER-LANCAMENTO-ORDENADO
+           END-PERFORM.
+
+           IF NAO-PRIMEIRA-LEITURA
+               PERFORM 0400-GRAVAR-SALDO
+           END-IF.
+
+           PERFORM 0300-ENCERRAR.
+
+       0100-ABRIR-ARQUIVOS.
+           OPEN INPUT LANCTOS-ORDENADO.
+           IF WS-ORDENADO-STATUS NOT = "00"
+               DISPLAY "ERRO ABERTURA ARQUIVO ORDENADO DE LANCAMENTOS"
+               DISPLAY "STATUS " WS-ORDENADO-STATUS
+               CALL "JOBLOG" USING WS-JOB-NOME "E"
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SALDO-FILE.
+           IF WS-SALDO-STATUS NOT = "00"
+               DISPLAY "ERRO ABERTURA SALDO.DAT - STATUS "
+                       WS-SALDO-STATUS
+               CLOSE LANCTOS-ORDENADO
+               CALL "JOBLOG" USING WS-JOB-NOME "E"
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT CLIENTE-FILE.
+           IF WS-CLIENTE-STATUS NOT = "00"
+               MOVE "N" TO WS-CLIENTE-DISPONIVEL
+               DISPLAY "AVISO - CLIENTE.DAT INDISPONIVEL, SALDO SERA "
+                       "GRAVADO SEM O NOME DO CLIENTE"
+           END-IF.
+
+       0300-ENCERRAR.
+           CLOSE LANCTOS-ORDENADO.
+           CLOSE SALDO-FILE.
+           IF CLIENTE-DISPONIVEL
+               CLOSE CLIENTE-FILE
+           END-IF.
+           DISPLAY "LANCAMENTOS PROCESSADOS: " WS-QTD-LANCAMENTOS.
+           DISPLAY "LANCAMENTOS REJEITADOS.: " WS-QTD-REJEITADOS.
+           DISPLAY "CONTAS COM SALDO GRAVADO: " WS-QTD-CONTAS.
+
+      *----------------------------------------------------------------*
+      * Aplica um lancamento (debito ou credito) ao saldo acumulado da
+      * conta corrente, com a tratativa de estouro que ficava apenas
+      * comentada em PROG0002.cob.
+      *----------------------------------------------------------------*
+       0500-APLICAR-LANCAMENTO.
+           ADD 1 TO WS-QTD-LANCAMENTOS.
+           EVALUATE TRUE
+               WHEN LO-CREDITO
+                   ADD LO-VALOR TO WS-SALDO
+                       ON SIZE ERROR
+                           ADD 1 TO WS-QTD-REJEITADOS
+                           DISPLAY "LANCAMENTO REJEITADO - ESTOURO DE "
+                                   "SALDO: " LO-CPF
+                   END-ADD
+               WHEN LO-DEBITO
+                   SUBTRACT LO-VALOR FROM WS-SALDO
+                       ON SIZE ERROR
+                           ADD 1 TO WS-QTD-REJEITADOS
+                           DISPLAY "LANCAMENTO REJEITADO - ESTOURO DE "
+                                   "SALDO: " LO-CPF
+                   END-SUBTRACT
+               WHEN OTHER
+                   ADD 1 TO WS-QTD-REJEITADOS
+                   DISPLAY "LANCAMENTO REJEITADO - TIPO INVALIDO: "
+                           LO-CPF
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      * Grava o saldo final acumulado de uma conta, buscando o nome do
+      * cliente no cadastro para compor o registro de SALDO.DAT.
+      *----------------------------------------------------------------*
+       0400-GRAVAR-SALDO.
+           MOVE SPACES TO NOME.
+           IF CLIENTE-DISPONIVEL
+               MOVE WS-CPF-ANTERIOR TO CPF
+               READ CLIENTE-FILE
+                   INVALID KEY
+                       MOVE SPACES TO NOME
+               END-READ
+           END-IF.
+
+           MOVE WS-CPF-ANTERIOR TO SAL-CPF.
+           MOVE NOME            TO SAL-NOME.
+           MOVE WS-SALDO        TO SAL-SALDO.
+           ACCEPT SAL-DATA-ATUALIZACAO FROM DATE YYYYMMDD.
+           WRITE REGISTRO-SALDO.
+           ADD 1 TO WS-QTD-CONTAS.
+
+       0910-LER-LANCAMENTO-ORDENADO.
+           READ LANCTOS-ORDENADO
+               AT END
+                   SET FIM-LANCAMENTOS TO TRUE
+           END-READ.
