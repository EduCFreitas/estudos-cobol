@@ -0,0 +1,218 @@
+      ******************************************************************
+      * Author: Eduardo Freitas
+      * Date: 08/08/2026
+      * Purpose: Calculo de juros mensais sobre o saldo final de cada
+      *          cliente (SALDO.DAT, gerado por RAZAOCLI.cob)
+      * Tectonics: cobc
+      ******************************************************************
+      *================================================================*
+       IDENTIFICATION                   DIVISION.
+      *================================================================*
+       PROGRAM-ID. JUROS.
+      *AUTHOR. EDUARDO FREITAS.
+      *================================================================*
+       ENVIRONMENT                      DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION              SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT               SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT SALDO-FILE ASSIGN TO "SALDO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALDO-STATUS.
+
+           SELECT PARAM-FILE ASSIGN TO "JUROS.PAR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
+
+           SELECT EXTRATO-FILE ASSIGN TO "JUROS.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRATO-STATUS.
+      *================================================================*
+       DATA                               DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                        SECTION.
+      *----------------------------------------------------------------*
+       FD  SALDO-FILE.
+           COPY SALDO.
+
+      *----------------------------------------------------------------*
+      * Cartao de parametro com a taxa mensal de juros, 1 digito
+      * inteiro e 4 casas decimais implicitas (ex.: 00150 = 0,0150 =
+      * 1,5% ao mes). Se o arquivo nao existir, WS-TAXA-JUROS mantem o
+      * valor padrao definido em WORKING-STORAGE.
+      *----------------------------------------------------------------*
+       FD  PARAM-FILE.
+       01  PARAM-JUROS.
+           05 PJ-TAXA               PIC 9V9(04).
+
+       FD  EXTRATO-FILE.
+       01  LINHA-EXTRATO            PIC X(80).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *----------------------------------------------------------------*
+       77 WS-SALDO-STATUS          PIC X(02) VALUE ZEROS.
+       77 WS-PARAM-STATUS          PIC X(02) VALUE ZEROS.
+       77 WS-EXTRATO-STATUS        PIC X(02) VALUE ZEROS.
+
+       77 WS-FIM-SALDO             PIC X     VALUE "N".
+           88 FIM-SALDO            VALUE "S".
+
+       77 WS-JUROS-OK              PIC X     VALUE "S".
+           88 JUROS-OK             VALUE "S".
+
+       77 WS-TAXA-JUROS            PIC 9V9(04) VALUE 0.0150.
+       77 WS-JUROS                 PIC S9(09)V99 VALUE ZERO.
+       77 WS-NOVO-SALDO            PIC S9(09)V99 VALUE ZERO.
+
+       77 WS-QTD-CONTAS            PIC 9(05) VALUE ZERO.
+       77 WS-QTD-ERROS             PIC 9(05) VALUE ZERO.
+       77 WS-NUM-PAGINA            PIC 9(04) VALUE ZERO.
+       77 WS-JOB-NOME              PIC X(08) VALUE "JUROS".
+
+       01  WS-CABECALHO-1.
+           05 FILLER               PIC X(30) VALUE
+              "EXTRATO DE JUROS MENSAIS".
+           05 FILLER               PIC X(10) VALUE "TAXA: ".
+           05 WS-CAB-TAXA          PIC 9.9999.
+
+       01  WS-CABECALHO-2.
+           05 FILLER               PIC X(13) VALUE "CPF".
+           05 FILLER               PIC X(21) VALUE "NOME".
+           05 FILLER               PIC X(15) VALUE "SALDO ANTERIOR".
+           05 FILLER               PIC X(15) VALUE "JUROS".
+           05 FILLER               PIC X(15) VALUE "NOVO SALDO".
+
+       01  WS-LINHA-DETALHE.
+           05 WS-DET-CPF           PIC X(11).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-DET-NOME          PIC X(20).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 WS-DET-SALDO         PIC ----------9.99.
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 WS-DET-JUROS         PIC ----------9.99.
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 WS-DET-NOVO-SALDO    PIC ----------9.99.
+
+       01  WS-LINHA-RODAPE.
+           05 FILLER               PIC X(27) VALUE
+              "TOTAL DE CONTAS CREDITADAS.".
+           05 WS-ROD-QTD           PIC ZZZZ9.
+      *================================================================*
+       PROCEDURE                          DIVISION.
+      *================================================================*
+       0000-PRINCIPAL.
+           CALL "JOBLOG" USING WS-JOB-NOME "S".
+           PERFORM 0050-LER-PARAMETRO-TAXA.
+           PERFORM 0100-PROCESSAR-EXTRATO.
+           CALL "JOBLOG" USING WS-JOB-NOME "E".
+           IF WS-QTD-ERROS > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * A taxa mensal e configuravel via o cartao JUROS.PAR; na
+      * ausencia do arquivo fica valendo a taxa padrao declarada em
+      * WORKING-STORAGE.
+      *----------------------------------------------------------------*
+       0050-LER-PARAMETRO-TAXA.
+           OPEN INPUT PARAM-FILE.
+           IF WS-PARAM-STATUS = "00"
+               READ PARAM-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-PARAM-STATUS = "00"
+                   MOVE PJ-TAXA TO WS-TAXA-JUROS
+               END-IF
+               CLOSE PARAM-FILE
+           ELSE
+               DISPLAY "JUROS.PAR NAO ENCONTRADO - USANDO TAXA "
+                       "PADRAO: " WS-TAXA-JUROS
+           END-IF.
+
+       0100-PROCESSAR-EXTRATO.
+           OPEN INPUT SALDO-FILE.
+           IF WS-SALDO-STATUS NOT = "00"
+               DISPLAY "ERRO ABERTURA SALDO.DAT - STATUS "
+                       WS-SALDO-STATUS
+               CALL "JOBLOG" USING WS-JOB-NOME "E"
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT EXTRATO-FILE.
+           IF WS-EXTRATO-STATUS NOT = "00"
+               DISPLAY "ERRO ABERTURA EXTRATO - STATUS "
+                       WS-EXTRATO-STATUS
+               CLOSE SALDO-FILE
+               CALL "JOBLOG" USING WS-JOB-NOME "E"
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE WS-TAXA-JUROS TO WS-CAB-TAXA.
+           WRITE LINHA-EXTRATO FROM WS-CABECALHO-1.
+           WRITE LINHA-EXTRATO FROM WS-CABECALHO-2.
+
+           PERFORM 0910-LER-SALDO.
+           PERFORM UNTIL FIM-SALDO
+               PERFORM 0500-CALCULAR-JUROS
+               PERFORM 0910-LER-SALDO
+           END-PERFORM.
+
+           WRITE LINHA-EXTRATO FROM WS-LINHA-RODAPE.
+
+           CLOSE SALDO-FILE.
+           CLOSE EXTRATO-FILE.
+           DISPLAY "CONTAS CREDITADAS COM JUROS: " WS-QTD-CONTAS.
+
+      *----------------------------------------------------------------*
+      * MULTIPLY SAL-SALDO pela taxa mensal, ROUNDED, para nao perder
+      * fracoes de centavo - a mesma logica que ficava apenas
+      * comentada em PROG0002.cob, agora com ON SIZE ERROR tratado.
+      *----------------------------------------------------------------*
+       0500-CALCULAR-JUROS.
+           MOVE "S" TO WS-JUROS-OK.
+
+           MULTIPLY SAL-SALDO BY WS-TAXA-JUROS
+               GIVING WS-JUROS ROUNDED
+               ON SIZE ERROR
+                   DISPLAY "ERRO NO CALCULO DE JUROS: " SAL-CPF
+                   MOVE ZERO TO WS-JUROS
+                   MOVE "N" TO WS-JUROS-OK
+                   ADD 1 TO WS-QTD-ERROS
+           END-MULTIPLY.
+
+           ADD SAL-SALDO WS-JUROS GIVING WS-NOVO-SALDO
+               ON SIZE ERROR
+                   DISPLAY "ERRO NO CALCULO DE JUROS: " SAL-CPF
+                   MOVE SAL-SALDO TO WS-NOVO-SALDO
+                   MOVE "N" TO WS-JUROS-OK
+                   ADD 1 TO WS-QTD-ERROS
+           END-ADD.
+
+           MOVE SAL-CPF         TO WS-DET-CPF.
+           MOVE SAL-NOME        TO WS-DET-NOME.
+           MOVE SAL-SALDO       TO WS-DET-SALDO.
+           MOVE WS-JUROS        TO WS-DET-JUROS.
+           MOVE WS-NOVO-SALDO   TO WS-DET-NOVO-SALDO.
+           WRITE LINHA-EXTRATO FROM WS-LINHA-DETALHE.
+
+           IF JUROS-OK
+               ADD 1 TO WS-QTD-CONTAS
+           END-IF.
+
+       0910-LER-SALDO.
+           READ SALDO-FILE
+               AT END
+                   SET FIM-SALDO TO TRUE
+           END-READ.
