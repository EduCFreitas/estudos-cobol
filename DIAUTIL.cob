@@ -0,0 +1,156 @@
+      ******************************************************************
+      * Author: Eduardo Freitas
+      * Date: 08/08/2026
+      * Purpose: Rotina chamavel que calcula dias uteis entre duas
+      *          datas, consultando o calendario de feriados em
+      *          FERIADO.DAT para nao contar sabados, domingos nem
+      *          feriados cadastrados (aging de DATANASC, abertura de
+      *          conta, ultimo contato, etc.)
+      * Tectonics: cobc
+      ******************************************************************
+      *================================================================*
+       IDENTIFICATION                   DIVISION.
+      *================================================================*
+       PROGRAM-ID. DIAUTIL.
+      *AUTHOR. EDUARDO FREITAS.
+      *================================================================*
+       ENVIRONMENT                      DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION              SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT               SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT FERIADO-FILE ASSIGN TO "FERIADO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FERIADO-STATUS.
+      *================================================================*
+       DATA                               DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                        SECTION.
+      *----------------------------------------------------------------*
+       FD  FERIADO-FILE.
+           COPY FERIADO.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *----------------------------------------------------------------*
+       77 WS-FERIADO-STATUS        PIC X(02) VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * O calendario e carregado uma unica vez e reaproveitado nas
+      * chamadas seguintes, ja que WORKING-STORAGE de uma subrotina
+      * chamavel preserva seu conteudo entre CALLs dentro do job.
+      *----------------------------------------------------------------*
+       77 WS-CARREGADO             PIC X     VALUE "N".
+           88 FERIADOS-CARREGADOS VALUE "S".
+       77 WS-FIM-FERIADOS          PIC X     VALUE "N".
+           88 FIM-FERIADOS         VALUE "S".
+
+       01  TABELA-FERIADOS.
+           05 TAB-FER OCCURS 500 TIMES INDEXED BY IX-FER.
+               10 TAB-FER-INT       PIC 9(08).
+       77 WS-QTD-FERIADOS          PIC 9(04) VALUE ZERO.
+       77 WS-E-FERIADO             PIC X     VALUE "N".
+           88 E-FERIADO            VALUE "S".
+
+       77 WS-INT-ATUAL             PIC 9(08) VALUE ZERO.
+       77 WS-INT-FINAL             PIC 9(08) VALUE ZERO.
+       77 WS-DIA-SEMANA            PIC 9(01) VALUE ZERO.
+      *================================================================*
+       LINKAGE                            SECTION.
+      *================================================================*
+       01  LS-DATA-BASE                PIC 9(08).
+       01  LS-DATA-FINAL               PIC 9(08).
+       01  LS-DIAS-UTEIS               PIC S9(05).
+       01  LS-STATUS                   PIC X.
+           88 DIAUTIL-OK               VALUE "0".
+           88 DIAUTIL-ERRO             VALUE "1".
+       01  LS-MENSAGEM                 PIC X(40).
+      *================================================================*
+       PROCEDURE                          DIVISION USING LS-DATA-BASE
+                                                          LS-DATA-FINAL
+                                                          LS-DIAS-UTEIS
+                                                          LS-STATUS
+                                                          LS-MENSAGEM.
+      *================================================================*
+       0000-CALCULAR-DIAS-UTEIS.
+           SET DIAUTIL-OK TO TRUE.
+           MOVE SPACES TO LS-MENSAGEM.
+           MOVE ZERO   TO LS-DIAS-UTEIS.
+
+           IF NOT FERIADOS-CARREGADOS
+               PERFORM 0100-CARREGAR-FERIADOS
+               SET FERIADOS-CARREGADOS TO TRUE
+           END-IF.
+
+           IF LS-DATA-BASE > LS-DATA-FINAL
+               SET DIAUTIL-ERRO TO TRUE
+               MOVE "DATA BASE POSTERIOR A DATA FINAL" TO LS-MENSAGEM
+           ELSE
+               COMPUTE WS-INT-ATUAL =
+                   FUNCTION INTEGER-OF-DATE(LS-DATA-BASE) + 1
+               COMPUTE WS-INT-FINAL =
+                   FUNCTION INTEGER-OF-DATE(LS-DATA-FINAL)
+               PERFORM UNTIL WS-INT-ATUAL > WS-INT-FINAL
+                   PERFORM 0200-AVALIAR-DIA
+                   ADD 1 TO WS-INT-ATUAL
+               END-PERFORM
+           END-IF.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * Carrega o calendario de feriados em memoria, convertendo cada
+      * data para o inteiro sequencial usado por INTEGER-OF-DATE para
+      * que a comparacao no laco principal seja direta.
+      *----------------------------------------------------------------*
+       0100-CARREGAR-FERIADOS.
+           MOVE ZERO TO WS-QTD-FERIADOS.
+           MOVE "N"  TO WS-FIM-FERIADOS.
+           OPEN INPUT FERIADO-FILE.
+           IF WS-FERIADO-STATUS = "00"
+               PERFORM UNTIL FIM-FERIADOS
+                   READ FERIADO-FILE
+                       AT END
+                           SET FIM-FERIADOS TO TRUE
+                       NOT AT END
+                           IF WS-QTD-FERIADOS >= 500
+                               DISPLAY "FERIADO.DAT EXCEDE O LIMITE DE "
+                                       "500 DATAS - REGISTROS "
+                                       "EXCEDENTES IGNORADOS"
+                               SET FIM-FERIADOS TO TRUE
+                           ELSE
+                               ADD 1 TO WS-QTD-FERIADOS
+                               COMPUTE TAB-FER-INT(WS-QTD-FERIADOS) =
+                                   FUNCTION INTEGER-OF-DATE(FER-DATA)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FERIADO-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Um dia conta como util quando nao cai num sabado/domingo (o
+      * resto da divisao do inteiro da data por 7 identifica o dia da
+      * semana, ja que INTEGER-OF-DATE avanca um dia por unidade) nem
+      * bate com uma data cadastrada em FERIADO.DAT.
+      *----------------------------------------------------------------*
+       0200-AVALIAR-DIA.
+           MOVE "N" TO WS-E-FERIADO.
+           COMPUTE WS-DIA-SEMANA = FUNCTION MOD(WS-INT-ATUAL 7).
+           IF WS-DIA-SEMANA NOT = 0 AND WS-DIA-SEMANA NOT = 6
+               SET IX-FER TO 1
+               SEARCH TAB-FER
+                   AT END
+                       CONTINUE
+                   WHEN TAB-FER-INT(IX-FER) = WS-INT-ATUAL
+                       SET E-FERIADO TO TRUE
+               END-SEARCH
+               IF NOT E-FERIADO
+                   ADD 1 TO LS-DIAS-UTEIS
+               END-IF
+           END-IF.
