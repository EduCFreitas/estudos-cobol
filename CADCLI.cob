@@ -0,0 +1,682 @@
+      ******************************************************************
+      * Author: Eduardo Freitas
+      * Date: 08/08/2026
+      * Purpose: Manutencao do cadastro de clientes (inclusao, alteracao
+      *          e exclusao) a partir de um arquivo de transacoes
+      * Tectonics: cobc
+      ******************************************************************
+      *================================================================*
+       IDENTIFICATION                   DIVISION.
+      *================================================================*
+       PROGRAM-ID. CADCLI.
+      *AUTHOR. EDUARDO FREITAS.
+      *================================================================*
+       ENVIRONMENT                      DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION              SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT               SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CLIENTE-FILE ASSIGN TO "CLIENTE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF
+               FILE STATUS IS WS-CLIENTE-STATUS.
+
+           SELECT TRANS-CLI-FILE ASSIGN TO "TRANSCLI.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDCLI.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITORIA-STATUS.
+      *================================================================*
+       DATA                               DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                        SECTION.
+      *----------------------------------------------------------------*
+       FD  CLIENTE-FILE.
+           COPY CLIENTE.
+
+       FD  TRANS-CLI-FILE.
+       01  TRANS-CLI.
+           05 TC-CODIGO            PIC X.
+               88 TC-INCLUIR       VALUE "A".
+               88 TC-ALTERAR       VALUE "C".
+               88 TC-EXCLUIR       VALUE "D".
+               88 TC-INCLUIR-INTERATIVO VALUE "I".
+           05 TC-CPF               PIC X(11).
+           05 TC-NOME              PIC X(20).
+           05 TC-RG                PIC X(11).
+           05 TC-ENDERECO          PIC X(20).
+           05 TC-DIA               PIC X(02).
+           05 TC-MES               PIC X(02).
+           05 TC-ANO               PIC X(04).
+           05 TC-GENERO            PIC X.
+
+       FD  AUDITORIA-FILE.
+           COPY AUDIT.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *----------------------------------------------------------------*
+       77 WS-CLIENTE-STATUS        PIC X(02) VALUE ZEROS.
+       77 WS-TRANS-STATUS          PIC X(02) VALUE ZEROS.
+       77 WS-AUDITORIA-STATUS      PIC X(02) VALUE ZEROS.
+
+       77 WS-AUD-CAMPO             PIC X(15) VALUE SPACES.
+       77 WS-AUD-VALOR-ANTIGO      PIC X(20) VALUE SPACES.
+       77 WS-AUD-VALOR-NOVO        PIC X(20) VALUE SPACES.
+
+       01  WS-CLIENTE-ANTIGO.
+           05 WS-OLD-NOME          PIC X(20).
+           05 WS-OLD-RG            PIC X(11).
+           05 WS-OLD-ENDERECO      PIC X(20).
+           05 WS-OLD-DIA           PIC X(02).
+           05 WS-OLD-MES           PIC X(02).
+           05 WS-OLD-ANO           PIC X(04).
+           05 WS-OLD-GENERO        PIC X.
+       77 WS-FIM-TRANSACOES        PIC X     VALUE "N".
+           88 FIM-TRANSACOES       VALUE "S".
+
+       77 WS-CPF-STATUS            PIC X     VALUE "0".
+       77 WS-CPF-MENSAGEM          PIC X(40) VALUE SPACES.
+       77 WS-DATA-STATUS           PIC X     VALUE "0".
+       77 WS-DATA-MENSAGEM         PIC X(40) VALUE SPACES.
+       77 WS-GENERO-STATUS         PIC X     VALUE "0".
+       77 WS-GENERO-MENSAGEM       PIC X(40) VALUE SPACES.
+       77 WS-IDADE                 PIC 9(03) VALUE ZERO.
+       77 WS-EDITA-OK              PIC X     VALUE "S".
+           88 EDITA-VALIDA         VALUE "S".
+           88 EDITA-INVALIDA       VALUE "N".
+
+       77 WS-EDIT-CAMPO            PIC X(30) VALUE SPACES.
+       77 WS-EDIT-TAMANHO          PIC 9(02) VALUE ZERO.
+       77 WS-EDIT-VALOR            PIC S9(09)V99 VALUE ZERO.
+       77 WS-EDIT-TIPO             PIC X     VALUE SPACES.
+       77 WS-EDIT-STATUS           PIC X     VALUE "0".
+       77 WS-EDIT-MENSAGEM         PIC X(40) VALUE SPACES.
+       77 WS-DATA-OK               PIC X     VALUE "S".
+
+       77 WS-QTD-LIDAS             PIC 9(05) VALUE ZERO.
+       77 WS-QTD-INCLUIDAS         PIC 9(05) VALUE ZERO.
+       77 WS-QTD-ALTERADAS         PIC 9(05) VALUE ZERO.
+       77 WS-QTD-EXCLUIDAS         PIC 9(05) VALUE ZERO.
+       77 WS-QTD-REJEITADAS        PIC 9(05) VALUE ZERO.
+       77 WS-QTD-PULADAS           PIC 9(05) VALUE ZERO.
+       77 WS-JOB-NOME              PIC X(08) VALUE "CADCLI".
+
+      *----------------------------------------------------------------*
+      * Checkpoint/restart: evita reprocessar (e duplicar) transacoes
+      * ja aplicadas caso o job precise ser reiniciado.
+      *----------------------------------------------------------------*
+       77 WS-DATA-INICIO-JOB       PIC 9(08) VALUE ZERO.
+       77 WS-HORA-INICIO-JOB       PIC 9(08) VALUE ZERO.
+       77 WS-CKPT-CHAVE            PIC X(11) VALUE SPACES.
+       77 WS-CKPT-CHAVE-ALTA       PIC X(11) VALUE HIGH-VALUES.
+       77 WS-QTD-LIDAS-TXT         PIC X(11) VALUE SPACES.
+       77 WS-CKPT-ENCONTRADO       PIC X     VALUE "N".
+           88 CKPT-ANTERIOR-ENCONTRADO VALUE "S".
+       77 WS-CHECKPOINT-INTERVALO  PIC 9(05) VALUE 10.
+       77 WS-QTD-DESDE-CHECKPOINT  PIC 9(05) VALUE ZERO.
+       77 WS-RESTART-PULANDO       PIC X     VALUE "N".
+           88 RESTART-PULANDO      VALUE "S".
+           88 NAO-RESTART-PULANDO  VALUE "N".
+
+      *----------------------------------------------------------------*
+      * Verificacao de CPF/RG duplicados numa inclusao.
+      *----------------------------------------------------------------*
+       77 WS-DUPLICADO             PIC X     VALUE "N".
+           88 CLIENTE-DUPLICADO    VALUE "S".
+       77 WS-FIM-BUSCA-DUP         PIC X     VALUE "N".
+           88 FIM-BUSCA-DUP        VALUE "S".
+      *================================================================*
+       PROCEDURE                          DIVISION.
+      *================================================================*
+       0000-PRINCIPAL.
+           CALL "JOBLOG" USING WS-JOB-NOME "S".
+           ACCEPT WS-DATA-INICIO-JOB FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-INICIO-JOB FROM TIME.
+           PERFORM 0150-VERIFICAR-CHECKPOINT.
+           PERFORM 0100-ABRIR-ARQUIVOS.
+           PERFORM 0200-PROCESSAR-TRANSACOES
+               UNTIL FIM-TRANSACOES.
+           PERFORM 0300-ENCERRAR.
+           CALL "JOBLOG" USING WS-JOB-NOME "E".
+           IF WS-QTD-REJEITADAS > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * Se um checkpoint de uma execucao anterior ainda inacabada for
+      * encontrado, as transacoes ja confirmadas ate aquela chave sao
+      * puladas em vez de reaplicadas. A chave e o numero sequencial
+      * da transacao dentro de TRANSCLI.DAT (WS-QTD-LIDAS), nao o CPF:
+      * o mesmo CPF pode aparecer em mais de uma transacao no arquivo
+      * (por exemplo uma inclusao seguida de uma alteracao), entao so
+      * a posicao da transacao no arquivo identifica um registro de
+      * forma unica.
+      *----------------------------------------------------------------*
+       0150-VERIFICAR-CHECKPOINT.
+           CALL "CHKPT" USING WS-JOB-NOME "L" WS-CKPT-CHAVE
+                               WS-DATA-INICIO-JOB WS-HORA-INICIO-JOB
+                               WS-CKPT-ENCONTRADO.
+           IF CKPT-ANTERIOR-ENCONTRADO
+              AND WS-CKPT-CHAVE NOT = WS-CKPT-CHAVE-ALTA
+               SET RESTART-PULANDO TO TRUE
+               DISPLAY "REINICIO - TRANSACOES ATE A DE NUMERO "
+                       WS-CKPT-CHAVE " SERAO PULADAS"
+           END-IF.
+
+       0100-ABRIR-ARQUIVOS.
+           OPEN INPUT TRANS-CLI-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERRO ABERTURA TRANSCLI.DAT - STATUS "
+                       WS-TRANS-STATUS
+               CALL "JOBLOG" USING WS-JOB-NOME "E"
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN I-O CLIENTE-FILE.
+           IF WS-CLIENTE-STATUS = "35"
+               CLOSE CLIENTE-FILE
+               OPEN OUTPUT CLIENTE-FILE
+               CLOSE CLIENTE-FILE
+               OPEN I-O CLIENTE-FILE
+           END-IF.
+
+           OPEN EXTEND AUDITORIA-FILE.
+           IF WS-AUDITORIA-STATUS = "35"
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF.
+
+           PERFORM 0910-LER-TRANSACAO.
+
+       0200-PROCESSAR-TRANSACOES.
+           ADD 1 TO WS-QTD-LIDAS.
+           MOVE WS-QTD-LIDAS TO WS-QTD-LIDAS-TXT.
+           IF RESTART-PULANDO
+               ADD 1 TO WS-QTD-PULADAS
+               IF WS-QTD-LIDAS-TXT = WS-CKPT-CHAVE
+                   SET NAO-RESTART-PULANDO TO TRUE
+               END-IF
+           ELSE
+               EVALUATE TRUE
+                   WHEN TC-INCLUIR
+                       PERFORM 1000-INCLUIR-CLIENTE
+                   WHEN TC-ALTERAR
+                       PERFORM 2000-ALTERAR-CLIENTE
+                   WHEN TC-EXCLUIR
+                       PERFORM 3000-EXCLUIR-CLIENTE
+                   WHEN TC-INCLUIR-INTERATIVO
+                       PERFORM 1600-INCLUIR-CLIENTE-INTERATIVO
+                   WHEN OTHER
+                       ADD 1 TO WS-QTD-REJEITADAS
+                       DISPLAY "TRANSACAO REJEITADA - CODIGO INVALIDO: "
+                               TC-CODIGO
+               END-EVALUATE
+               PERFORM 0930-GRAVAR-CHECKPOINT-PERIODICO
+           END-IF.
+           PERFORM 0910-LER-TRANSACAO.
+
+      *----------------------------------------------------------------*
+      * A cada WS-CHECKPOINT-INTERVALO transacoes confirmadas, grava a
+      * ultima chave processada para um eventual reinicio.
+      *----------------------------------------------------------------*
+       0930-GRAVAR-CHECKPOINT-PERIODICO.
+           ADD 1 TO WS-QTD-DESDE-CHECKPOINT.
+           IF WS-QTD-DESDE-CHECKPOINT >= WS-CHECKPOINT-INTERVALO
+               CALL "CHKPT" USING WS-JOB-NOME "G" WS-QTD-LIDAS-TXT
+                                   WS-DATA-INICIO-JOB WS-HORA-INICIO-JOB
+                                   WS-CKPT-ENCONTRADO
+               MOVE ZERO TO WS-QTD-DESDE-CHECKPOINT
+           END-IF.
+
+       0910-LER-TRANSACAO.
+           READ TRANS-CLI-FILE
+               AT END
+                   SET FIM-TRANSACOES TO TRUE
+           END-READ.
+
+       0300-ENCERRAR.
+           CLOSE TRANS-CLI-FILE.
+           CLOSE CLIENTE-FILE.
+           CLOSE AUDITORIA-FILE.
+
+           CALL "CHKPT" USING WS-JOB-NOME "G" WS-CKPT-CHAVE-ALTA
+                               WS-DATA-INICIO-JOB WS-HORA-INICIO-JOB
+                               WS-CKPT-ENCONTRADO.
+
+           DISPLAY "TRANSACOES LIDAS....: " WS-QTD-LIDAS.
+           DISPLAY "PULADAS (REINICIO)..: " WS-QTD-PULADAS.
+           DISPLAY "INCLUSOES...........: " WS-QTD-INCLUIDAS.
+           DISPLAY "ALTERACOES..........: " WS-QTD-ALTERADAS.
+           DISPLAY "EXCLUSOES...........: " WS-QTD-EXCLUIDAS.
+           DISPLAY "REJEITADAS..........: " WS-QTD-REJEITADAS.
+
+      *----------------------------------------------------------------*
+      * Inclusao de cliente (transacao "A")
+      *----------------------------------------------------------------*
+       1000-INCLUIR-CLIENTE.
+           PERFORM 8000-EDITAR-CAMPOS-TRANSACAO.
+           IF EDITA-INVALIDA
+               ADD 1 TO WS-QTD-REJEITADAS
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 8200-VERIFICAR-DUPLICIDADE.
+           IF CLIENTE-DUPLICADO
+               ADD 1 TO WS-QTD-REJEITADAS
+               DISPLAY "INCLUSAO REJEITADA - CPF/RG JA CADASTRADO: "
+                       TC-CPF " / " TC-RG
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE TC-CPF      TO CPF.
+           MOVE TC-NOME     TO NOME.
+           MOVE TC-RG       TO RG.
+           MOVE TC-ENDERECO TO ENDERECO.
+           MOVE TC-DIA      TO DIA.
+           MOVE TC-MES      TO MES.
+           MOVE TC-ANO      TO ANO.
+           MOVE TC-GENERO   TO GENERO.
+
+           PERFORM 8100-VALIDAR-CLIENTE.
+           IF EDITA-INVALIDA
+               ADD 1 TO WS-QTD-REJEITADAS
+               EXIT PARAGRAPH
+           END-IF.
+
+           WRITE CLIENTE
+               INVALID KEY
+                   ADD 1 TO WS-QTD-REJEITADAS
+                   DISPLAY "INCLUSAO REJEITADA - CPF JA CADASTRADO: "
+                           TC-CPF
+               NOT INVALID KEY
+                   ADD 1 TO WS-QTD-INCLUIDAS
+                   MOVE "REGISTRO"  TO WS-AUD-CAMPO
+                   MOVE SPACES      TO WS-AUD-VALOR-ANTIGO
+                   MOVE "INCLUSAO"  TO WS-AUD-VALOR-NOVO
+                   PERFORM 9000-REGISTRAR-AUDITORIA
+           END-WRITE.
+
+      *----------------------------------------------------------------*
+      * Inclusao de cliente por tela interativa (transacao "I"): em vez
+      * de ler os campos do proprio registro de transacao, pede cada
+      * campo ao operador pelo console, repetindo a pergunta enquanto
+      * EDITRTN recusar o valor digitado, e entao reaproveita a mesma
+      * 1000-INCLUIR-CLIENTE usada pela inclusao em lote.
+      *----------------------------------------------------------------*
+       1600-INCLUIR-CLIENTE-INTERATIVO.
+           DISPLAY "=== INCLUSAO INTERATIVA DE CLIENTE ===".
+
+           PERFORM WITH TEST AFTER UNTIL WS-EDIT-STATUS = "0"
+               DISPLAY "CPF (11 digitos): " WITH NO ADVANCING
+               ACCEPT TC-CPF
+               MOVE TC-CPF TO WS-EDIT-CAMPO
+               MOVE 11     TO WS-EDIT-TAMANHO
+               MOVE "N"    TO WS-EDIT-TIPO
+               CALL "EDITRTN" USING WS-EDIT-CAMPO WS-EDIT-TAMANHO
+                                    WS-EDIT-VALOR  WS-EDIT-TIPO
+                                    WS-EDIT-STATUS WS-EDIT-MENSAGEM
+               IF WS-EDIT-STATUS NOT = "0"
+                   DISPLAY "CAMPO INVALIDO: " WS-EDIT-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+           PERFORM WITH TEST AFTER UNTIL WS-EDIT-STATUS = "0"
+               DISPLAY "NOME: " WITH NO ADVANCING
+               ACCEPT TC-NOME
+               MOVE TC-NOME TO WS-EDIT-CAMPO
+               MOVE 20      TO WS-EDIT-TAMANHO
+               MOVE "A"     TO WS-EDIT-TIPO
+               CALL "EDITRTN" USING WS-EDIT-CAMPO WS-EDIT-TAMANHO
+                                    WS-EDIT-VALOR  WS-EDIT-TIPO
+                                    WS-EDIT-STATUS WS-EDIT-MENSAGEM
+               IF WS-EDIT-STATUS NOT = "0"
+                   DISPLAY "CAMPO INVALIDO: " WS-EDIT-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+           PERFORM WITH TEST AFTER UNTIL WS-EDIT-STATUS = "0"
+               DISPLAY "RG (11 digitos): " WITH NO ADVANCING
+               ACCEPT TC-RG
+               MOVE TC-RG TO WS-EDIT-CAMPO
+               MOVE 11    TO WS-EDIT-TAMANHO
+               MOVE "N"   TO WS-EDIT-TIPO
+               CALL "EDITRTN" USING WS-EDIT-CAMPO WS-EDIT-TAMANHO
+                                    WS-EDIT-VALOR  WS-EDIT-TIPO
+                                    WS-EDIT-STATUS WS-EDIT-MENSAGEM
+               IF WS-EDIT-STATUS NOT = "0"
+                   DISPLAY "CAMPO INVALIDO: " WS-EDIT-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "ENDERECO: " WITH NO ADVANCING.
+           ACCEPT TC-ENDERECO.
+
+           PERFORM WITH TEST AFTER UNTIL WS-EDIT-STATUS = "0"
+               DISPLAY "DIA DE NASCIMENTO (DD): " WITH NO ADVANCING
+               ACCEPT TC-DIA
+               MOVE TC-DIA TO WS-EDIT-CAMPO
+               MOVE 2      TO WS-EDIT-TAMANHO
+               MOVE "N"    TO WS-EDIT-TIPO
+               CALL "EDITRTN" USING WS-EDIT-CAMPO WS-EDIT-TAMANHO
+                                    WS-EDIT-VALOR  WS-EDIT-TIPO
+                                    WS-EDIT-STATUS WS-EDIT-MENSAGEM
+               IF WS-EDIT-STATUS NOT = "0"
+                   DISPLAY "CAMPO INVALIDO: " WS-EDIT-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+           PERFORM WITH TEST AFTER UNTIL WS-EDIT-STATUS = "0"
+               DISPLAY "MES DE NASCIMENTO (MM): " WITH NO ADVANCING
+               ACCEPT TC-MES
+               MOVE TC-MES TO WS-EDIT-CAMPO
+               MOVE 2      TO WS-EDIT-TAMANHO
+               MOVE "N"    TO WS-EDIT-TIPO
+               CALL "EDITRTN" USING WS-EDIT-CAMPO WS-EDIT-TAMANHO
+                                    WS-EDIT-VALOR  WS-EDIT-TIPO
+                                    WS-EDIT-STATUS WS-EDIT-MENSAGEM
+               IF WS-EDIT-STATUS NOT = "0"
+                   DISPLAY "CAMPO INVALIDO: " WS-EDIT-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+           PERFORM WITH TEST AFTER UNTIL WS-EDIT-STATUS = "0"
+               DISPLAY "ANO DE NASCIMENTO (AAAA): " WITH NO ADVANCING
+               ACCEPT TC-ANO
+               MOVE TC-ANO TO WS-EDIT-CAMPO
+               MOVE 4      TO WS-EDIT-TAMANHO
+               MOVE "N"    TO WS-EDIT-TIPO
+               CALL "EDITRTN" USING WS-EDIT-CAMPO WS-EDIT-TAMANHO
+                                    WS-EDIT-VALOR  WS-EDIT-TIPO
+                                    WS-EDIT-STATUS WS-EDIT-MENSAGEM
+               IF WS-EDIT-STATUS NOT = "0"
+                   DISPLAY "CAMPO INVALIDO: " WS-EDIT-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "GENERO (M/F/N): " WITH NO ADVANCING.
+           ACCEPT TC-GENERO.
+
+           PERFORM 1000-INCLUIR-CLIENTE.
+
+      *----------------------------------------------------------------*
+      * Alteracao de cliente (transacao "C")
+      *----------------------------------------------------------------*
+       2000-ALTERAR-CLIENTE.
+           MOVE TC-CPF TO CPF.
+           READ CLIENTE-FILE
+               INVALID KEY
+                   ADD 1 TO WS-QTD-REJEITADAS
+                   DISPLAY "ALTERACAO REJEITADA - CLIENTE INEXISTENTE: "
+                           TC-CPF
+                   EXIT PARAGRAPH
+           END-READ.
+
+           PERFORM 8000-EDITAR-CAMPOS-TRANSACAO.
+           IF EDITA-INVALIDA
+               ADD 1 TO WS-QTD-REJEITADAS
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE NOME     TO WS-OLD-NOME.
+           MOVE RG       TO WS-OLD-RG.
+           MOVE ENDERECO TO WS-OLD-ENDERECO.
+           MOVE DIA      TO WS-OLD-DIA.
+           MOVE MES      TO WS-OLD-MES.
+           MOVE ANO      TO WS-OLD-ANO.
+           MOVE GENERO   TO WS-OLD-GENERO.
+
+           MOVE TC-NOME     TO NOME.
+           MOVE TC-RG       TO RG.
+           MOVE TC-ENDERECO TO ENDERECO.
+           MOVE TC-DIA      TO DIA.
+           MOVE TC-MES      TO MES.
+           MOVE TC-ANO      TO ANO.
+           MOVE TC-GENERO   TO GENERO.
+
+           PERFORM 8100-VALIDAR-CLIENTE.
+           IF EDITA-INVALIDA
+               ADD 1 TO WS-QTD-REJEITADAS
+               EXIT PARAGRAPH
+           END-IF.
+
+           REWRITE CLIENTE
+               INVALID KEY
+                   ADD 1 TO WS-QTD-REJEITADAS
+                   DISPLAY "ALTERACAO REJEITADA - ERRO DE GRAVACAO: "
+                           TC-CPF
+               NOT INVALID KEY
+                   ADD 1 TO WS-QTD-ALTERADAS
+                   PERFORM 9100-AUDITAR-ALTERACAO
+           END-REWRITE.
+
+      *----------------------------------------------------------------*
+      * Exclusao de cliente (transacao "D")
+      *----------------------------------------------------------------*
+       3000-EXCLUIR-CLIENTE.
+           MOVE TC-CPF TO CPF.
+           READ CLIENTE-FILE
+               INVALID KEY
+                   ADD 1 TO WS-QTD-REJEITADAS
+                   DISPLAY "EXCLUSAO REJEITADA - CLIENTE INEXISTENTE: "
+                           TC-CPF
+                   EXIT PARAGRAPH
+           END-READ.
+
+           DELETE CLIENTE-FILE
+               INVALID KEY
+                   ADD 1 TO WS-QTD-REJEITADAS
+                   DISPLAY "EXCLUSAO REJEITADA - ERRO AO EXCLUIR: "
+                           TC-CPF
+               NOT INVALID KEY
+                   ADD 1 TO WS-QTD-EXCLUIDAS
+                   MOVE "REGISTRO"  TO WS-AUD-CAMPO
+                   MOVE "EXCLUSAO"  TO WS-AUD-VALOR-ANTIGO
+                   MOVE SPACES      TO WS-AUD-VALOR-NOVO
+                   PERFORM 9000-REGISTRAR-AUDITORIA
+           END-DELETE.
+
+      *----------------------------------------------------------------*
+      * Edicoes de classe sobre os campos da transacao, centralizadas
+      * na rotina chamavel EDITRTN (numerico/alfabetico/sinal) em vez
+      * de repetir IF ... IS NUMERIC / IS ALPHABETIC em cada programa.
+      *----------------------------------------------------------------*
+       8000-EDITAR-CAMPOS-TRANSACAO.
+           SET EDITA-VALIDA TO TRUE.
+
+           MOVE TC-CPF TO WS-EDIT-CAMPO.
+           MOVE 11     TO WS-EDIT-TAMANHO.
+           MOVE "N"    TO WS-EDIT-TIPO.
+           CALL "EDITRTN" USING WS-EDIT-CAMPO WS-EDIT-TAMANHO
+                                WS-EDIT-VALOR  WS-EDIT-TIPO
+                                WS-EDIT-STATUS WS-EDIT-MENSAGEM.
+           IF WS-EDIT-STATUS NOT = "0"
+               SET EDITA-INVALIDA TO TRUE
+               DISPLAY "CPF NAO NUMERICO: " TC-CPF
+           END-IF.
+
+           MOVE TC-NOME TO WS-EDIT-CAMPO.
+           MOVE 20      TO WS-EDIT-TAMANHO.
+           MOVE "A"     TO WS-EDIT-TIPO.
+           CALL "EDITRTN" USING WS-EDIT-CAMPO WS-EDIT-TAMANHO
+                                WS-EDIT-VALOR  WS-EDIT-TIPO
+                                WS-EDIT-STATUS WS-EDIT-MENSAGEM.
+           IF WS-EDIT-STATUS NOT = "0"
+               SET EDITA-INVALIDA TO TRUE
+               DISPLAY "NOME NAO ALFABETICO: " TC-NOME
+           END-IF.
+
+           MOVE TC-RG TO WS-EDIT-CAMPO.
+           MOVE 11    TO WS-EDIT-TAMANHO.
+           MOVE "N"   TO WS-EDIT-TIPO.
+           CALL "EDITRTN" USING WS-EDIT-CAMPO WS-EDIT-TAMANHO
+                                WS-EDIT-VALOR  WS-EDIT-TIPO
+                                WS-EDIT-STATUS WS-EDIT-MENSAGEM.
+           IF WS-EDIT-STATUS NOT = "0"
+               SET EDITA-INVALIDA TO TRUE
+               DISPLAY "RG NAO NUMERICO: " TC-RG
+           END-IF.
+
+           MOVE "S" TO WS-DATA-OK.
+
+           MOVE TC-DIA TO WS-EDIT-CAMPO.
+           MOVE 2      TO WS-EDIT-TAMANHO.
+           MOVE "N"    TO WS-EDIT-TIPO.
+           CALL "EDITRTN" USING WS-EDIT-CAMPO WS-EDIT-TAMANHO
+                                WS-EDIT-VALOR  WS-EDIT-TIPO
+                                WS-EDIT-STATUS WS-EDIT-MENSAGEM.
+           IF WS-EDIT-STATUS NOT = "0"
+               MOVE "N" TO WS-DATA-OK
+           END-IF.
+
+           MOVE TC-MES TO WS-EDIT-CAMPO.
+           MOVE 2      TO WS-EDIT-TAMANHO.
+           MOVE "N"    TO WS-EDIT-TIPO.
+           CALL "EDITRTN" USING WS-EDIT-CAMPO WS-EDIT-TAMANHO
+                                WS-EDIT-VALOR  WS-EDIT-TIPO
+                                WS-EDIT-STATUS WS-EDIT-MENSAGEM.
+           IF WS-EDIT-STATUS NOT = "0"
+               MOVE "N" TO WS-DATA-OK
+           END-IF.
+
+           MOVE TC-ANO TO WS-EDIT-CAMPO.
+           MOVE 4      TO WS-EDIT-TAMANHO.
+           MOVE "N"    TO WS-EDIT-TIPO.
+           CALL "EDITRTN" USING WS-EDIT-CAMPO WS-EDIT-TAMANHO
+                                WS-EDIT-VALOR  WS-EDIT-TIPO
+                                WS-EDIT-STATUS WS-EDIT-MENSAGEM.
+           IF WS-EDIT-STATUS NOT = "0"
+               MOVE "N" TO WS-DATA-OK
+           END-IF.
+
+           IF WS-DATA-OK = "N"
+               SET EDITA-INVALIDA TO TRUE
+               DISPLAY "DATA NASCIMENTO NAO NUMERICA"
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Varre o cadastro mestre a procura de um registro existente com
+      * o mesmo CPF ou o mesmo RG da transacao de inclusao, para nao
+      * criar um segundo registro para a mesma pessoa. CPF ja e chave
+      * do arquivo (a WRITE recusaria a duplicata), mas RG nao tem
+      * indice proprio, entao a varredura sequencial cobre os dois.
+      *----------------------------------------------------------------*
+       8200-VERIFICAR-DUPLICIDADE.
+           MOVE "N" TO WS-DUPLICADO.
+           MOVE "N" TO WS-FIM-BUSCA-DUP.
+           MOVE LOW-VALUES TO CPF.
+
+           START CLIENTE-FILE KEY IS NOT LESS CPF
+               INVALID KEY
+                   SET FIM-BUSCA-DUP TO TRUE
+           END-START.
+
+           PERFORM UNTIL FIM-BUSCA-DUP OR CLIENTE-DUPLICADO
+               READ CLIENTE-FILE NEXT RECORD
+                   AT END
+                       SET FIM-BUSCA-DUP TO TRUE
+                   NOT AT END
+                       IF CPF = TC-CPF OR RG = TC-RG
+                           SET CLIENTE-DUPLICADO TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      * Validacoes de negocio do cliente (CPF, data de nascimento e
+      * genero), reaproveitando as rotinas chamaveis ja usadas por
+      * PROG000Z.cob.
+      *----------------------------------------------------------------*
+       8100-VALIDAR-CLIENTE.
+           SET EDITA-VALIDA TO TRUE.
+
+           CALL "VALCPF" USING CPF WS-CPF-STATUS WS-CPF-MENSAGEM.
+           IF WS-CPF-STATUS NOT = "0"
+               SET EDITA-INVALIDA TO TRUE
+               DISPLAY "REJEITADO: " WS-CPF-MENSAGEM
+               EXIT PARAGRAPH
+           END-IF.
+
+           CALL "VALDATA" USING DIA MES ANO WS-IDADE
+                                 WS-DATA-STATUS WS-DATA-MENSAGEM.
+           IF WS-DATA-STATUS NOT = "0"
+               SET EDITA-INVALIDA TO TRUE
+               DISPLAY "REJEITADO: " WS-DATA-MENSAGEM
+               EXIT PARAGRAPH
+           END-IF.
+
+           CALL "VALGEN" USING GENERO WS-GENERO-STATUS
+                                WS-GENERO-MENSAGEM.
+           IF WS-GENERO-STATUS NOT = "0"
+               SET EDITA-INVALIDA TO TRUE
+               DISPLAY "REJEITADO: " WS-GENERO-MENSAGEM
+               EXIT PARAGRAPH
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Trilha de auditoria: um registro por campo que realmente
+      * mudou de valor na alteracao, com o valor antigo e o novo.
+      *----------------------------------------------------------------*
+       9100-AUDITAR-ALTERACAO.
+           IF WS-OLD-NOME NOT = NOME
+               MOVE "NOME"         TO WS-AUD-CAMPO
+               MOVE WS-OLD-NOME    TO WS-AUD-VALOR-ANTIGO
+               MOVE NOME           TO WS-AUD-VALOR-NOVO
+               PERFORM 9000-REGISTRAR-AUDITORIA
+           END-IF.
+
+           IF WS-OLD-RG NOT = RG
+               MOVE "RG"           TO WS-AUD-CAMPO
+               MOVE WS-OLD-RG      TO WS-AUD-VALOR-ANTIGO
+               MOVE RG             TO WS-AUD-VALOR-NOVO
+               PERFORM 9000-REGISTRAR-AUDITORIA
+           END-IF.
+
+           IF WS-OLD-ENDERECO NOT = ENDERECO
+               MOVE "ENDERECO"     TO WS-AUD-CAMPO
+               MOVE WS-OLD-ENDERECO TO WS-AUD-VALOR-ANTIGO
+               MOVE ENDERECO       TO WS-AUD-VALOR-NOVO
+               PERFORM 9000-REGISTRAR-AUDITORIA
+           END-IF.
+
+           IF WS-OLD-DIA NOT = DIA
+              OR WS-OLD-MES NOT = MES
+              OR WS-OLD-ANO NOT = ANO
+               MOVE "DATANASC"     TO WS-AUD-CAMPO
+               STRING WS-OLD-DIA "/" WS-OLD-MES "/" WS-OLD-ANO
+                   DELIMITED BY SIZE INTO WS-AUD-VALOR-ANTIGO
+               STRING DIA "/" MES "/" ANO
+                   DELIMITED BY SIZE INTO WS-AUD-VALOR-NOVO
+               PERFORM 9000-REGISTRAR-AUDITORIA
+           END-IF.
+
+           IF WS-OLD-GENERO NOT = GENERO
+               MOVE "GENERO"       TO WS-AUD-CAMPO
+               MOVE WS-OLD-GENERO  TO WS-AUD-VALOR-ANTIGO
+               MOVE GENERO         TO WS-AUD-VALOR-NOVO
+               PERFORM 9000-REGISTRAR-AUDITORIA
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Grava um registro de auditoria com o timestamp da execucao,
+      * no mesmo estilo do ACCEPT WRK-HORA FROM TIME de PROG0001.cob.
+      *----------------------------------------------------------------*
+       9000-REGISTRAR-AUDITORIA.
+           MOVE CPF              TO AUD-CPF.
+           MOVE WS-AUD-CAMPO     TO AUD-CAMPO.
+           MOVE WS-AUD-VALOR-ANTIGO TO AUD-VALOR-ANTIGO.
+           MOVE WS-AUD-VALOR-NOVO   TO AUD-VALOR-NOVO.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           WRITE REGISTRO-AUDITORIA.
