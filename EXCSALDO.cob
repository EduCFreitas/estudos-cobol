@@ -0,0 +1,270 @@
+      ******************************************************************
+      * Author: Eduardo Freitas
+      * Date: 08/08/2026
+      * Purpose: Relatorio de excecao de saldo negativo, a partir do
+      *          teste de sinal IS NEGATIVE demonstrado em PROG0003.cob
+      * Tectonics: cobc
+      ******************************************************************
+      *================================================================*
+       IDENTIFICATION                   DIVISION.
+      *================================================================*
+       PROGRAM-ID. EXCSALDO.
+      *AUTHOR. EDUARDO FREITAS.
+      *================================================================*
+       ENVIRONMENT                      DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION              SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT               SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT SALDO-FILE ASSIGN TO "SALDO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALDO-STATUS.
+
+           SELECT NEGSALDO-FILE ASSIGN TO "NEGSALDO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEGSALDO-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "EXCSALDO.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+      *================================================================*
+       DATA                               DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                        SECTION.
+      *----------------------------------------------------------------*
+       FD  SALDO-FILE.
+           COPY SALDO.
+
+      *----------------------------------------------------------------*
+      * Controle de desde-quando cada conta esta com saldo negativo,
+      * para que o relatorio possa informar os dias em negativo em
+      * vez de so a situacao do dia.
+      *----------------------------------------------------------------*
+       FD  NEGSALDO-FILE.
+       01  NEGATIVO-ANTERIOR.
+           05 NG-CPF                PIC X(11).
+           05 NG-DATA-INICIO        PIC 9(08).
+
+       FD  RELATORIO-FILE.
+       01  LINHA-RELATORIO          PIC X(80).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *----------------------------------------------------------------*
+       77 WS-SALDO-STATUS          PIC X(02) VALUE ZEROS.
+       77 WS-NEGSALDO-STATUS       PIC X(02) VALUE ZEROS.
+       77 WS-RELATORIO-STATUS      PIC X(02) VALUE ZEROS.
+
+       77 WS-FIM-SALDO             PIC X     VALUE "N".
+           88 FIM-SALDO            VALUE "S".
+       77 WS-FIM-NEG-ANTERIOR      PIC X     VALUE "N".
+           88 FIM-NEG-ANTERIOR     VALUE "S".
+
+       01  TABELA-NEG-ANTERIOR.
+           05 TAB-NEG OCCURS 500 TIMES INDEXED BY IX-NEG.
+               10 TAB-NEG-CPF       PIC X(11).
+               10 TAB-NEG-DATA      PIC 9(08).
+       77 WS-QTD-NEG-ANTERIOR      PIC 9(04) VALUE ZERO.
+
+       01  TABELA-NEG-ATUAL.
+           05 TAB-NOVA OCCURS 500 TIMES INDEXED BY IX-NOVA.
+               10 TAB-NOVA-CPF      PIC X(11).
+               10 TAB-NOVA-DATA     PIC 9(08).
+       77 WS-QTD-NEG-ATUAL         PIC 9(04) VALUE ZERO.
+
+       77 WS-HOJE                  PIC 9(08) VALUE ZERO.
+       77 WS-DATA-INICIO           PIC 9(08) VALUE ZERO.
+       77 WS-DIAS-NEGATIVO         PIC S9(05) VALUE ZERO.
+
+       77 WS-QTD-CONTAS            PIC 9(05) VALUE ZERO.
+       77 WS-JOB-NOME              PIC X(08) VALUE "EXCSALDO".
+
+      *----------------------------------------------------------------*
+      * Campos de interface com a rotina centralizada de edicao
+      * EDITRTN (teste de sinal IS NEGATIVE sobre SAL-SALDO).
+      *----------------------------------------------------------------*
+       77 WS-EDIT-CAMPO            PIC X(30) VALUE SPACES.
+       77 WS-EDIT-TAMANHO          PIC 9(02) VALUE ZERO.
+       77 WS-EDIT-VALOR            PIC S9(09)V99 VALUE ZERO.
+       77 WS-EDIT-TIPO             PIC X     VALUE "G".
+       77 WS-EDIT-STATUS           PIC X     VALUE "0".
+       77 WS-EDIT-MENSAGEM         PIC X(40) VALUE SPACES.
+
+       01  WS-CABECALHO.
+           05 FILLER               PIC X(13) VALUE "CPF".
+           05 FILLER               PIC X(21) VALUE "NOME".
+           05 FILLER               PIC X(15) VALUE "SALDO".
+           05 FILLER               PIC X(15) VALUE "DIAS NEGATIVO".
+
+       01  WS-LINHA-DETALHE.
+           05 WS-DET-CPF           PIC X(11).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-DET-NOME          PIC X(20).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 WS-DET-SALDO         PIC ----------9.99.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 WS-DET-DIAS          PIC ZZZZ9.
+
+       01  WS-LINHA-RODAPE.
+           05 FILLER               PIC X(30) VALUE
+              "TOTAL DE CONTAS EM NEGATIVO...".
+           05 WS-ROD-QTD           PIC ZZZZ9.
+      *================================================================*
+       PROCEDURE                          DIVISION.
+      *================================================================*
+       0000-PRINCIPAL.
+           CALL "JOBLOG" USING WS-JOB-NOME "S".
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           PERFORM 0050-CARREGAR-NEGATIVOS-ANTERIORES.
+           PERFORM 0100-PROCESSAR-SALDOS.
+           PERFORM 0700-GRAVAR-NEGATIVOS-ATUAIS.
+           CALL "JOBLOG" USING WS-JOB-NOME "E".
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * Carrega em memoria a data em que cada conta ficou negativa pela
+      * primeira vez, registrada por uma execucao anterior deste job.
+      *----------------------------------------------------------------*
+       0050-CARREGAR-NEGATIVOS-ANTERIORES.
+           OPEN INPUT NEGSALDO-FILE.
+           IF WS-NEGSALDO-STATUS = "00"
+               PERFORM UNTIL FIM-NEG-ANTERIOR
+                   READ NEGSALDO-FILE
+                       AT END
+                           SET FIM-NEG-ANTERIOR TO TRUE
+                       NOT AT END
+                           IF WS-QTD-NEG-ANTERIOR >= 500
+                               DISPLAY "NEGSALDO.DAT EXCEDE 500 CONTAS"
+                               DISPLAY "REGISTROS EXCEDENTES IGNORADOS"
+                               SET FIM-NEG-ANTERIOR TO TRUE
+                           ELSE
+                               ADD 1 TO WS-QTD-NEG-ANTERIOR
+                               MOVE NG-CPF
+                                   TO TAB-NEG-CPF(WS-QTD-NEG-ANTERIOR)
+                               MOVE NG-DATA-INICIO
+                                   TO TAB-NEG-DATA(WS-QTD-NEG-ANTERIOR)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE NEGSALDO-FILE
+           END-IF.
+
+       0100-PROCESSAR-SALDOS.
+           OPEN INPUT SALDO-FILE.
+           IF WS-SALDO-STATUS NOT = "00"
+               DISPLAY "ERRO ABERTURA SALDO.DAT - STATUS "
+                       WS-SALDO-STATUS
+               CALL "JOBLOG" USING WS-JOB-NOME "E"
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RELATORIO-FILE.
+           IF WS-RELATORIO-STATUS NOT = "00"
+               DISPLAY "ERRO ABERTURA EXCSALDO.LST - STATUS "
+                       WS-RELATORIO-STATUS
+               CLOSE SALDO-FILE
+               CALL "JOBLOG" USING WS-JOB-NOME "E"
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           WRITE LINHA-RELATORIO FROM WS-CABECALHO.
+
+           PERFORM 0910-LER-SALDO.
+           PERFORM UNTIL FIM-SALDO
+               ADD 1 TO WS-QTD-CONTAS
+               PERFORM 0500-AVALIAR-SALDO
+               PERFORM 0910-LER-SALDO
+           END-PERFORM.
+
+           MOVE WS-QTD-NEG-ATUAL TO WS-ROD-QTD.
+           WRITE LINHA-RELATORIO FROM WS-LINHA-RODAPE.
+
+           CLOSE SALDO-FILE.
+           CLOSE RELATORIO-FILE.
+           DISPLAY "CONTAS ANALISADAS....: " WS-QTD-CONTAS.
+           DISPLAY "CONTAS EM NEGATIVO...: " WS-QTD-NEG-ATUAL.
+
+      *----------------------------------------------------------------*
+      * Teste de sinal sobre o saldo da conta via EDITRTN (tipo "G" -
+      * EDITA-NEGATIVO), a mesma rotina centralizada em req 012 para o
+      * teste IS NEGATIVE de PROG0003.cob; quando negativo, imprime a
+      * linha de excecao e preserva a data de inicio do negativo para
+      * a proxima execucao.
+      *----------------------------------------------------------------*
+       0500-AVALIAR-SALDO.
+           MOVE SAL-SALDO TO WS-EDIT-VALOR.
+           MOVE 11        TO WS-EDIT-TAMANHO.
+           MOVE "G"       TO WS-EDIT-TIPO.
+           CALL "EDITRTN" USING WS-EDIT-CAMPO WS-EDIT-TAMANHO
+                                WS-EDIT-VALOR  WS-EDIT-TIPO
+                                WS-EDIT-STATUS WS-EDIT-MENSAGEM.
+
+           IF WS-EDIT-STATUS = "0"
+               PERFORM 0600-LOCALIZAR-DATA-INICIO
+
+               COMPUTE WS-DIAS-NEGATIVO =
+                   FUNCTION INTEGER-OF-DATE(WS-HOJE)
+                   - FUNCTION INTEGER-OF-DATE(WS-DATA-INICIO)
+               IF WS-DIAS-NEGATIVO < 0
+                   MOVE ZERO TO WS-DIAS-NEGATIVO
+               END-IF
+
+               MOVE SAL-CPF          TO WS-DET-CPF
+               MOVE SAL-NOME         TO WS-DET-NOME
+               MOVE SAL-SALDO        TO WS-DET-SALDO
+               MOVE WS-DIAS-NEGATIVO TO WS-DET-DIAS
+               WRITE LINHA-RELATORIO FROM WS-LINHA-DETALHE
+
+               IF WS-QTD-NEG-ATUAL >= 500
+                   DISPLAY "LIMITE DE 500 CONTAS EM NEGATIVO EXCEDIDO"
+                   DISPLAY "CONTA NAO CONTROLADA: " SAL-CPF
+               ELSE
+                   ADD 1 TO WS-QTD-NEG-ATUAL
+                   MOVE SAL-CPF TO TAB-NOVA-CPF(WS-QTD-NEG-ATUAL)
+                   MOVE WS-DATA-INICIO
+                       TO TAB-NOVA-DATA(WS-QTD-NEG-ATUAL)
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Procura a conta na tabela carregada de NEGSALDO.DAT; se ja
+      * estava negativa, reaproveita a data original, senao marca
+      * hoje como o primeiro dia em negativo.
+      *----------------------------------------------------------------*
+       0600-LOCALIZAR-DATA-INICIO.
+           MOVE WS-HOJE TO WS-DATA-INICIO.
+           SET IX-NEG TO 1.
+           SEARCH TAB-NEG
+               AT END
+                   CONTINUE
+               WHEN TAB-NEG-CPF(IX-NEG) = SAL-CPF
+                   MOVE TAB-NEG-DATA(IX-NEG) TO WS-DATA-INICIO
+           END-SEARCH.
+
+      *----------------------------------------------------------------*
+      * Regrava NEGSALDO.DAT apenas com as contas que continuam
+      * negativas, para a proxima execucao calcular os dias corridos.
+      *----------------------------------------------------------------*
+       0700-GRAVAR-NEGATIVOS-ATUAIS.
+           OPEN OUTPUT NEGSALDO-FILE.
+           PERFORM VARYING IX-NOVA FROM 1 BY 1
+                   UNTIL IX-NOVA > WS-QTD-NEG-ATUAL
+               MOVE TAB-NOVA-CPF(IX-NOVA)  TO NG-CPF
+               MOVE TAB-NOVA-DATA(IX-NOVA) TO NG-DATA-INICIO
+               WRITE NEGATIVO-ANTERIOR
+           END-PERFORM.
+           CLOSE NEGSALDO-FILE.
+
+       0910-LER-SALDO.
+           READ SALDO-FILE
+               AT END
+                   SET FIM-SALDO TO TRUE
+           END-READ.
