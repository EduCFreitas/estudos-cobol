@@ -0,0 +1,167 @@
+      ******************************************************************
+      * Author: Eduardo Freitas
+      * Date: 08/08/2026
+      * Purpose: Parcelamento de valores - divide o total devido em N
+      *          parcelas, aplicando o resto da divisao na primeira
+      *          parcela para que a soma feche exatamente com o total
+      * Tectonics: cobc
+      ******************************************************************
+      *================================================================*
+       IDENTIFICATION                   DIVISION.
+      *================================================================*
+       PROGRAM-ID. PARCELA.
+      *AUTHOR. EDUARDO FREITAS.
+      *================================================================*
+       ENVIRONMENT                      DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION              SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT               SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT PARCELA-FILE ASSIGN TO "PARCELA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARCELA-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "PARCELA.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+      *================================================================*
+       DATA                               DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                        SECTION.
+      *----------------------------------------------------------------*
+       FD  PARCELA-FILE.
+       01  PEDIDO-PARCELA.
+           05 PC-CPF                PIC X(11).
+           05 PC-VALOR-TOTAL        PIC 9(09)V99.
+           05 PC-QTD-PARCELAS       PIC 9(02).
+
+       FD  RELATORIO-FILE.
+       01  LINHA-RELATORIO          PIC X(80).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *----------------------------------------------------------------*
+       77 WS-PARCELA-STATUS        PIC X(02) VALUE ZEROS.
+       77 WS-RELATORIO-STATUS      PIC X(02) VALUE ZEROS.
+
+       77 WS-FIM-PEDIDOS           PIC X     VALUE "N".
+           88 FIM-PEDIDOS          VALUE "S".
+
+       77 WS-VALOR-PARCELA         PIC 9(09)V99 VALUE ZERO.
+       77 WS-PRIMEIRA-PARCELA      PIC 9(09)V99 VALUE ZERO.
+       77 WS-RESTO                 PIC 9(09)V99 VALUE ZERO.
+       77 WS-NUM-PARCELA           PIC 9(02) VALUE ZERO.
+
+       77 WS-QTD-PEDIDOS           PIC 9(05) VALUE ZERO.
+       77 WS-QTD-REJEITADOS        PIC 9(05) VALUE ZERO.
+       77 WS-JOB-NOME              PIC X(08) VALUE "PARCELA".
+
+       01  WS-CABECALHO.
+           05 FILLER               PIC X(13) VALUE "CPF".
+           05 FILLER               PIC X(15) VALUE "VALOR TOTAL".
+           05 FILLER               PIC X(10) VALUE "PARCELA".
+           05 FILLER               PIC X(16) VALUE "VALOR DA PARCELA".
+
+       01  WS-LINHA-DETALHE.
+           05 WS-DET-CPF           PIC X(11).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-DET-VALOR-TOTAL   PIC ----------9.99.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 WS-DET-NUM-PARCELA   PIC ZZ9.
+           05 FILLER               PIC X(01) VALUE "/".
+           05 WS-DET-QTD-PARCELAS  PIC 999.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 WS-DET-VALOR-PARCELA PIC ----------9.99.
+      *================================================================*
+       PROCEDURE                          DIVISION.
+      *================================================================*
+       0000-PRINCIPAL.
+           CALL "JOBLOG" USING WS-JOB-NOME "S".
+           PERFORM 0100-PROCESSAR-PEDIDOS.
+           CALL "JOBLOG" USING WS-JOB-NOME "E".
+           IF WS-QTD-REJEITADOS > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       0100-PROCESSAR-PEDIDOS.
+           OPEN INPUT PARCELA-FILE.
+           IF WS-PARCELA-STATUS NOT = "00"
+               DISPLAY "ERRO ABERTURA PARCELA.DAT - STATUS "
+                       WS-PARCELA-STATUS
+               CALL "JOBLOG" USING WS-JOB-NOME "E"
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RELATORIO-FILE.
+           IF WS-RELATORIO-STATUS NOT = "00"
+               DISPLAY "ERRO ABERTURA PARCELA.LST - STATUS "
+                       WS-RELATORIO-STATUS
+               CLOSE PARCELA-FILE
+               CALL "JOBLOG" USING WS-JOB-NOME "E"
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           WRITE LINHA-RELATORIO FROM WS-CABECALHO.
+
+           PERFORM 0910-LER-PEDIDO.
+           PERFORM UNTIL FIM-PEDIDOS
+               PERFORM 0500-CALCULAR-PARCELAS
+               PERFORM 0910-LER-PEDIDO
+           END-PERFORM.
+
+           CLOSE PARCELA-FILE.
+           CLOSE RELATORIO-FILE.
+           DISPLAY "PEDIDOS PROCESSADOS: " WS-QTD-PEDIDOS.
+           DISPLAY "PEDIDOS REJEITADOS.: " WS-QTD-REJEITADOS.
+
+      *----------------------------------------------------------------*
+      * Divide o valor total em PC-QTD-PARCELAS parcelas iguais,
+      * aplicando o resto da divisao inteira na primeira parcela, de
+      * forma que a soma das parcelas feche exatamente com o total.
+      *----------------------------------------------------------------*
+       0500-CALCULAR-PARCELAS.
+           IF PC-QTD-PARCELAS = ZERO
+               ADD 1 TO WS-QTD-REJEITADOS
+               DISPLAY "PEDIDO REJEITADO - QTD DE PARCELAS ZERO: "
+                       PC-CPF
+               EXIT PARAGRAPH
+           END-IF.
+
+           DIVIDE PC-VALOR-TOTAL BY PC-QTD-PARCELAS
+               GIVING WS-VALOR-PARCELA
+               REMAINDER WS-RESTO.
+
+           ADD WS-VALOR-PARCELA WS-RESTO GIVING WS-PRIMEIRA-PARCELA.
+
+           MOVE PC-CPF          TO WS-DET-CPF.
+           MOVE PC-VALOR-TOTAL  TO WS-DET-VALOR-TOTAL.
+           MOVE PC-QTD-PARCELAS TO WS-DET-QTD-PARCELAS.
+
+           PERFORM VARYING WS-NUM-PARCELA FROM 1 BY 1
+                   UNTIL WS-NUM-PARCELA > PC-QTD-PARCELAS
+               MOVE WS-NUM-PARCELA TO WS-DET-NUM-PARCELA
+               IF WS-NUM-PARCELA = 1
+                   MOVE WS-PRIMEIRA-PARCELA TO WS-DET-VALOR-PARCELA
+               ELSE
+                   MOVE WS-VALOR-PARCELA TO WS-DET-VALOR-PARCELA
+               END-IF
+               WRITE LINHA-RELATORIO FROM WS-LINHA-DETALHE
+           END-PERFORM.
+
+           ADD 1 TO WS-QTD-PEDIDOS.
+
+       0910-LER-PEDIDO.
+           READ PARCELA-FILE
+               AT END
+                   SET FIM-PEDIDOS TO TRUE
+           END-READ.
