@@ -0,0 +1,125 @@
+      ******************************************************************
+      * Author: Eduardo Freitas
+      * Date: 08/08/2026
+      * Purpose: Registro de inicio/fim de execucao dos jobs batch,
+      *          com o tempo decorrido de cada etapa
+      * Tectonics: cobc
+      ******************************************************************
+      *================================================================*
+       IDENTIFICATION                   DIVISION.
+      *================================================================*
+       PROGRAM-ID. JOBLOG.
+      *AUTHOR. EDUARDO FREITAS.
+      *================================================================*
+       ENVIRONMENT                      DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION              SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT               SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT RUNLOG-FILE ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+      *================================================================*
+       DATA                               DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                        SECTION.
+      *----------------------------------------------------------------*
+       FD  RUNLOG-FILE.
+           COPY RUNLOG.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *----------------------------------------------------------------*
+       77 WS-RUNLOG-STATUS         PIC X(02) VALUE ZEROS.
+
+      * Mantidos entre as duas chamadas (inicio/fim) do mesmo job,
+      * ja que o GnuCOBOL preserva a WORKING-STORAGE de um subprograma
+      * CALLado entre chamadas dentro da mesma execucao.
+       77 WS-JOB-ATUAL             PIC X(08) VALUE SPACES.
+       77 WS-DATA-INICIO           PIC 9(08) VALUE ZERO.
+       77 WS-DATA-FIM              PIC 9(08) VALUE ZERO.
+
+       01  WS-HORA-INICIO          PIC 9(08) VALUE ZERO.
+       01  WS-HORA-INICIO-TAB REDEFINES WS-HORA-INICIO.
+           05 WS-HI-HH              PIC 9(02).
+           05 WS-HI-MM              PIC 9(02).
+           05 WS-HI-SS              PIC 9(02).
+           05 WS-HI-CC              PIC 9(02).
+
+       01  WS-HORA-FIM              PIC 9(08) VALUE ZERO.
+       01  WS-HORA-FIM-TAB REDEFINES WS-HORA-FIM.
+           05 WS-HF-HH              PIC 9(02).
+           05 WS-HF-MM              PIC 9(02).
+           05 WS-HF-SS              PIC 9(02).
+           05 WS-HF-CC              PIC 9(02).
+
+       77 WS-SEGUNDOS-INICIO       PIC 9(06) VALUE ZERO.
+       77 WS-SEGUNDOS-FIM          PIC 9(06) VALUE ZERO.
+       77 WS-SEGUNDOS-DECORRIDOS   PIC 9(06) VALUE ZERO.
+      *----------------------------------------------------------------*
+       LINKAGE                     SECTION.
+      *----------------------------------------------------------------*
+       01 LS-JOB                   PIC X(08).
+       01 LS-ACAO                  PIC X.
+           88 LS-ACAO-INICIO       VALUE "S".
+           88 LS-ACAO-FIM          VALUE "E".
+      *================================================================*
+       PROCEDURE                          DIVISION USING LS-JOB
+                                                          LS-ACAO.
+      *================================================================*
+       0000-PRINCIPAL.
+           EVALUATE TRUE
+               WHEN LS-ACAO-INICIO
+                   PERFORM 1000-REGISTRAR-INICIO
+               WHEN LS-ACAO-FIM
+                   PERFORM 2000-REGISTRAR-FIM
+           END-EVALUATE.
+           GOBACK.
+
+       1000-REGISTRAR-INICIO.
+           MOVE LS-JOB TO WS-JOB-ATUAL.
+           ACCEPT WS-DATA-INICIO FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-INICIO FROM TIME.
+           DISPLAY "JOB " LS-JOB " INICIADO EM " WS-DATA-INICIO
+                   "-" WS-HORA-INICIO.
+
+       2000-REGISTRAR-FIM.
+           ACCEPT WS-DATA-FIM FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-FIM FROM TIME.
+
+           COMPUTE WS-SEGUNDOS-INICIO =
+               (WS-HI-HH * 3600) + (WS-HI-MM * 60) + WS-HI-SS.
+           COMPUTE WS-SEGUNDOS-FIM =
+               (WS-HF-HH * 3600) + (WS-HF-MM * 60) + WS-HF-SS.
+
+           IF WS-SEGUNDOS-FIM >= WS-SEGUNDOS-INICIO
+               COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                   WS-SEGUNDOS-FIM - WS-SEGUNDOS-INICIO
+           ELSE
+               COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                   WS-SEGUNDOS-FIM - WS-SEGUNDOS-INICIO + 86400
+           END-IF.
+
+           OPEN EXTEND RUNLOG-FILE.
+           IF WS-RUNLOG-STATUS = "35"
+               OPEN OUTPUT RUNLOG-FILE
+           END-IF.
+
+           MOVE WS-JOB-ATUAL           TO RL-JOB.
+           MOVE WS-DATA-INICIO         TO RL-DATA-INICIO.
+           MOVE WS-HORA-INICIO         TO RL-HORA-INICIO.
+           MOVE WS-DATA-FIM            TO RL-DATA-FIM.
+           MOVE WS-HORA-FIM            TO RL-HORA-FIM.
+           MOVE WS-SEGUNDOS-DECORRIDOS TO RL-SEGUNDOS.
+           WRITE REGISTRO-RUNLOG.
+
+           CLOSE RUNLOG-FILE.
+
+           DISPLAY "JOB " LS-JOB " ENCERRADO EM " WS-DATA-FIM
+                   "-" WS-HORA-FIM " (" WS-SEGUNDOS-DECORRIDOS
+                   " SEGUNDOS)".
