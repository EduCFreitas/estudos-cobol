@@ -0,0 +1,82 @@
+      ******************************************************************
+      * Author: Eduardo Freitas
+      * Date: 08/08/2026
+      * Purpose: Rotina generica de edicao de campos (numerico,
+      *          alfabetico e sinal), no mesmo estilo dos testes
+      *          IS NUMERIC / IS ALPHABETIC / IS POSITIVE / IS NEGATIVE
+      *          de PROG0003.cob, centralizada para ser chamada por
+      *          qualquer programa de manutencao ou relatorio.
+      * Tectonics: cobc
+      ******************************************************************
+      *================================================================*
+       IDENTIFICATION                   DIVISION.
+      *================================================================*
+       PROGRAM-ID. EDITRTN.
+      *AUTHOR. EDUARDO FREITAS.
+      *================================================================*
+       ENVIRONMENT                      DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION              SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+      *================================================================*
+       DATA                               DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *----------------------------------------------------------------*
+      *================================================================*
+       LINKAGE                            SECTION.
+      *================================================================*
+       01  LS-CAMPO                    PIC X(30).
+       01  LS-TAMANHO                  PIC 9(02).
+       01  LS-VALOR                    PIC S9(09)V99.
+       01  LS-TIPO-EDICAO              PIC X.
+           88 EDITA-NUMERICO           VALUE "N".
+           88 EDITA-ALFABETICO         VALUE "A".
+           88 EDITA-POSITIVO           VALUE "P".
+           88 EDITA-NEGATIVO           VALUE "G".
+       01  LS-STATUS                   PIC X.
+           88 LS-CAMPO-VALIDO          VALUE "0".
+           88 LS-CAMPO-INVALIDO        VALUE "1".
+       01  LS-MENSAGEM                 PIC X(40).
+      *================================================================*
+       PROCEDURE                          DIVISION USING LS-CAMPO
+                                                          LS-TAMANHO
+                                                          LS-VALOR
+                                                          LS-TIPO-EDICAO
+                                                          LS-STATUS
+                                                          LS-MENSAGEM.
+      *================================================================*
+       0000-EDITAR-CAMPO.
+           SET LS-CAMPO-VALIDO TO TRUE.
+           MOVE SPACES TO LS-MENSAGEM.
+
+           EVALUATE TRUE
+               WHEN EDITA-NUMERICO
+                   IF LS-CAMPO(1:LS-TAMANHO) IS NOT NUMERIC
+                       SET LS-CAMPO-INVALIDO TO TRUE
+                       MOVE "CAMPO NAO NUMERICO" TO LS-MENSAGEM
+                   END-IF
+               WHEN EDITA-ALFABETICO
+                   IF LS-CAMPO(1:LS-TAMANHO) IS NOT ALPHABETIC
+                       SET LS-CAMPO-INVALIDO TO TRUE
+                       MOVE "CAMPO NAO ALFABETICO" TO LS-MENSAGEM
+                   END-IF
+               WHEN EDITA-POSITIVO
+                   IF LS-VALOR IS NOT POSITIVE
+                       SET LS-CAMPO-INVALIDO TO TRUE
+                       MOVE "VALOR NAO POSITIVO" TO LS-MENSAGEM
+                   END-IF
+               WHEN EDITA-NEGATIVO
+                   IF LS-VALOR IS NOT NEGATIVE
+                       SET LS-CAMPO-INVALIDO TO TRUE
+                       MOVE "VALOR NAO NEGATIVO" TO LS-MENSAGEM
+                   END-IF
+               WHEN OTHER
+                   SET LS-CAMPO-INVALIDO TO TRUE
+                   MOVE "TIPO DE EDICAO INVALIDO" TO LS-MENSAGEM
+           END-EVALUATE.
+
+           GOBACK.
