@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author: Eduardo Freitas
+      * Date: 08/08/2026
+      * Purpose: Checkpoint/restart - grava e le a ultima chave de
+      *          cliente processada com sucesso por um job, para que
+      *          um reinicio nao reprocesse (e duplique) transacoes
+      * Tectonics: cobc
+      ******************************************************************
+      *================================================================*
+       IDENTIFICATION                   DIVISION.
+      *================================================================*
+       PROGRAM-ID. CHKPT.
+      *AUTHOR. EDUARDO FREITAS.
+      *================================================================*
+       ENVIRONMENT                      DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION              SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT               SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CKPT-FILE ASSIGN TO WS-NOME-ARQUIVO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+      *================================================================*
+       DATA                               DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                        SECTION.
+      *----------------------------------------------------------------*
+       FD  CKPT-FILE.
+           COPY CKPT.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *----------------------------------------------------------------*
+       77 WS-CKPT-STATUS           PIC X(02) VALUE ZEROS.
+       01  WS-NOME-ARQUIVO.
+           05 WS-NOME-JOB          PIC X(08).
+           05 FILLER               PIC X(04) VALUE ".CKP".
+      *================================================================*
+       LINKAGE                            SECTION.
+      *================================================================*
+       01  LS-JOB                      PIC X(08).
+       01  LS-ACAO                     PIC X.
+           88 CKPT-GRAVAR              VALUE "G".
+           88 CKPT-LER                 VALUE "L".
+       01  LS-CHAVE                    PIC X(11).
+       01  LS-DATA-INICIO              PIC 9(08).
+       01  LS-HORA-INICIO              PIC 9(08).
+       01  LS-ENCONTRADO               PIC X.
+           88 CKPT-ENCONTRADO          VALUE "S".
+           88 CKPT-NAO-ENCONTRADO      VALUE "N".
+      *================================================================*
+       PROCEDURE                          DIVISION USING LS-JOB
+                                                          LS-ACAO
+                                                          LS-CHAVE
+                                                          LS-DATA-INICIO
+                                                          LS-HORA-INICIO
+                                                          LS-ENCONTRADO.
+      *================================================================*
+       0000-CHECKPOINT.
+           MOVE SPACES  TO WS-NOME-JOB.
+           MOVE LS-JOB  TO WS-NOME-JOB.
+
+           EVALUATE TRUE
+               WHEN CKPT-GRAVAR
+                   PERFORM 0100-GRAVAR-CHECKPOINT
+               WHEN CKPT-LER
+                   PERFORM 0200-LER-CHECKPOINT
+           END-EVALUATE.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * Grava a ultima chave processada com sucesso e o timestamp de
+      * inicio do job, sobrepondo o checkpoint anterior do mesmo job.
+      *----------------------------------------------------------------*
+       0100-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE LS-JOB           TO CK-JOB.
+           MOVE LS-CHAVE         TO CK-ULTIMA-CHAVE.
+           MOVE LS-DATA-INICIO   TO CK-DATA-INICIO.
+           MOVE LS-HORA-INICIO   TO CK-HORA-INICIO.
+           WRITE REGISTRO-CHECKPOINT.
+           CLOSE CKPT-FILE.
+
+      *----------------------------------------------------------------*
+      * Le o ultimo checkpoint gravado para o job, se existir.
+      *----------------------------------------------------------------*
+       0200-LER-CHECKPOINT.
+           SET CKPT-NAO-ENCONTRADO TO TRUE.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET CKPT-ENCONTRADO TO TRUE
+                       MOVE CK-ULTIMA-CHAVE TO LS-CHAVE
+                       IF CK-ULTIMA-CHAVE NOT = HIGH-VALUES
+                           MOVE CK-DATA-INICIO  TO LS-DATA-INICIO
+                           MOVE CK-HORA-INICIO  TO LS-HORA-INICIO
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
