@@ -0,0 +1,54 @@
+      ******************************************************************
+      * Author: Eduardo Freitas
+      * Date: 08/08/2026
+      * Purpose: Validacao do campo GENERO do cadastro de cliente
+      * Tectonics: cobc
+      ******************************************************************
+      *================================================================*
+       IDENTIFICATION                   DIVISION.
+      *================================================================*
+       PROGRAM-ID. VALGEN.
+      *AUTHOR. EDUARDO FREITAS.
+      *================================================================*
+       ENVIRONMENT                      DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION              SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+      *================================================================*
+       DATA                               DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       LINKAGE                     SECTION.
+      *----------------------------------------------------------------*
+       01 LS-GENERO                PIC X.
+           88 LS-GEN-MASCULINO     VALUE "M".
+           88 LS-GEN-FEMININO      VALUE "F".
+           88 LS-GEN-NAO-INFORMADO VALUE "N".
+       01 LS-STATUS                PIC X.
+           88 LS-GENERO-VALIDO     VALUE "0".
+           88 LS-GENERO-INVALIDO   VALUE "1".
+       01 LS-MENSAGEM              PIC X(40).
+      *================================================================*
+       PROCEDURE                          DIVISION USING LS-GENERO
+                                                          LS-STATUS
+                                                          LS-MENSAGEM.
+      *================================================================*
+       0000-PRINCIPAL.
+           SET LS-GENERO-VALIDO TO TRUE.
+           MOVE SPACES TO LS-MENSAGEM.
+
+           IF LS-GEN-MASCULINO
+              OR LS-GEN-FEMININO
+              OR LS-GEN-NAO-INFORMADO
+               CONTINUE
+           ELSE
+               SET LS-GENERO-INVALIDO TO TRUE
+               MOVE "GENERO INVALIDO - USE M, F OU N" TO LS-MENSAGEM
+           END-IF.
+
+           GOBACK.
