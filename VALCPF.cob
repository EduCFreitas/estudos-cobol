@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author: Eduardo Freitas
+      * Date: 08/08/2026
+      * Purpose: Validacao do digito verificador do CPF
+      * Tectonics: cobc
+      ******************************************************************
+      *================================================================*
+       IDENTIFICATION                   DIVISION.
+      *================================================================*
+       PROGRAM-ID. VALCPF.
+      *AUTHOR. EDUARDO FREITAS.
+      *================================================================*
+       ENVIRONMENT                      DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION              SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+      *================================================================*
+       DATA                               DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *----------------------------------------------------------------*
+      * CPF em formato numerico, um digito por posicao da tabela, para
+      * aplicar os pesos do algoritmo de digito verificador.
+       01 WS-CPF-NUM               PIC 9(11).
+       01 WS-CPF-TAB REDEFINES WS-CPF-NUM.
+           05 WS-CPF-DIG           PIC 9 OCCURS 11 TIMES.
+
+       01 WS-SOMA-1                PIC 9(4).
+       01 WS-SOMA-2                PIC 9(4).
+       01 WS-RESTO                 PIC 9(2).
+       01 WS-DV-1                  PIC 9.
+       01 WS-DV-2                  PIC 9.
+       01 WS-IDX                   PIC 9(2).
+       01 WS-PESO                  PIC 9(2).
+      *----------------------------------------------------------------*
+       LINKAGE                     SECTION.
+      *----------------------------------------------------------------*
+       01 LS-CPF                   PIC X(11).
+       01 LS-STATUS                PIC X.
+           88 LS-CPF-VALIDO        VALUE "0".
+           88 LS-CPF-INVALIDO      VALUE "1".
+       01 LS-MENSAGEM              PIC X(40).
+      *================================================================*
+       PROCEDURE                          DIVISION USING LS-CPF
+                                                          LS-STATUS
+                                                          LS-MENSAGEM.
+      *================================================================*
+       0000-PRINCIPAL.
+           SET LS-CPF-VALIDO TO TRUE.
+           MOVE SPACES TO LS-MENSAGEM.
+
+           IF LS-CPF IS NOT NUMERIC
+               SET LS-CPF-INVALIDO TO TRUE
+               MOVE "CPF INVALIDO - CONTEM CARACTER NAO NUMERICO"
+                   TO LS-MENSAGEM
+               GOBACK
+           END-IF.
+
+           MOVE LS-CPF TO WS-CPF-NUM.
+
+           PERFORM 1000-DIGITO-TODOS-IGUAIS.
+           IF LS-CPF-INVALIDO
+               GOBACK
+           END-IF.
+
+           PERFORM 2000-CALCULA-DV1.
+           PERFORM 3000-CALCULA-DV2.
+
+           IF WS-DV-1 NOT = WS-CPF-DIG (10)
+              OR WS-DV-2 NOT = WS-CPF-DIG (11)
+               SET LS-CPF-INVALIDO TO TRUE
+               MOVE "CPF INVALIDO - DIGITO VERIFICADOR NAO CONFERE"
+                   TO LS-MENSAGEM
+           END-IF.
+
+           GOBACK.
+
+       1000-DIGITO-TODOS-IGUAIS.
+      * CPF com todos os digitos iguais (000.000.000-00, 111... etc.)
+      * calcula matematicamente com digito valido, mas nao e um CPF
+      * real e deve ser rejeitado.
+           MOVE 0 TO WS-IDX.
+           PERFORM VARYING WS-IDX FROM 2 BY 1 UNTIL WS-IDX > 11
+               IF WS-CPF-DIG (WS-IDX) NOT = WS-CPF-DIG (1)
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM.
+           SET LS-CPF-INVALIDO TO TRUE.
+           MOVE "CPF INVALIDO - SEQUENCIA DE DIGITOS REPETIDOS"
+               TO LS-MENSAGEM.
+
+       2000-CALCULA-DV1.
+           MOVE ZERO TO WS-SOMA-1.
+           MOVE 10 TO WS-PESO.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9
+               COMPUTE WS-SOMA-1 = WS-SOMA-1
+                     + (WS-CPF-DIG (WS-IDX) * WS-PESO)
+               SUBTRACT 1 FROM WS-PESO
+           END-PERFORM.
+           COMPUTE WS-RESTO = FUNCTION MOD (WS-SOMA-1 * 10, 11).
+           IF WS-RESTO > 9
+               MOVE 0 TO WS-DV-1
+           ELSE
+               MOVE WS-RESTO TO WS-DV-1
+           END-IF.
+
+       3000-CALCULA-DV2.
+           MOVE ZERO TO WS-SOMA-2.
+           MOVE 11 TO WS-PESO.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+               COMPUTE WS-SOMA-2 = WS-SOMA-2
+                     + (WS-CPF-DIG (WS-IDX) * WS-PESO)
+               SUBTRACT 1 FROM WS-PESO
+           END-PERFORM.
+           COMPUTE WS-RESTO = FUNCTION MOD (WS-SOMA-2 * 10, 11).
+           IF WS-RESTO > 9
+               MOVE 0 TO WS-DV-2
+           ELSE
+               MOVE WS-RESTO TO WS-DV-2
+           END-IF.
