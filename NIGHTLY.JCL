@@ -0,0 +1,46 @@
+//NIGHTLY  JOB (ACCT),'CADASTRO CLIENTES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Cadeia noturna do subsistema de clientes.
+//* Ordem: edicao de cadastro -> manutencao -> razao de contas ->
+//* calculo de juros -> relatorio. Cada passo so inicia se o passo
+//* anterior terminou com RC = 0; em caso de RC <> 0 a cadeia para
+//* naquele ponto.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROG000Z
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* Manutencao do cadastro (inclusao/alteracao/exclusao)
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=CADCLI,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* Razao: aplica os lancamentos de debito/credito e grava o saldo
+//* final de cada conta
+//*--------------------------------------------------------------*
+//STEP025  EXEC PGM=RAZAOCLI,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* Calculo de juros sobre o saldo dos clientes
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=JUROS,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP025))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* Relatorio de excecao de saldo negativo
+//*--------------------------------------------------------------*
+//STEP035  EXEC PGM=EXCSALDO,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP025),(0,NE,STEP030))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* Relatorio de clientes com quebra por genero
+//*--------------------------------------------------------------*
+//STEP040  EXEC PGM=RELCLI,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP025),(0,NE,STEP030),(0,NE,STEP035))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
