@@ -0,0 +1,22 @@
+      *================================================================*
+      * CLIENTE.cpy
+      * Layout do registro de cliente (cadastro mestre, indexado
+      * por CPF em CLIENTE.DAT). Incluido via COPY por todo programa
+      * que precise ler, gravar ou validar um cliente, para que o
+      * layout nao fique duplicado e divergente entre programas.
+      *================================================================*
+       01       CLIENTE.
+                  02 NOME       PIC X(20).
+                  02 RG         PIC X(11).
+                  02 CPF        PIC X(11).
+                  02 ENDERECO   PIC X(20).
+                  02 DATANASC.
+                      03 DIA    PIC X(02).
+                      03 MES    PIC X(02).
+                      03 ANO    PIC X(04).
+                  02 GENERO     PIC X.
+                      88 MASCULINO        VALUE "M".
+                      88 FEMININO         VALUE "F".
+                      88 NAO-INFORMADO    VALUE "N".
+
+                  66 MES-ANO RENAMES MES OF CLIENTE THRU ANO OF CLIENTE.
