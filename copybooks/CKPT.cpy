@@ -0,0 +1,12 @@
+      *================================================================*
+      * CKPT.cpy
+      * Layout do registro de checkpoint (um arquivo por job, nomeado
+      * <job>.CKP), gravado pela rotina chamavel CKPT.cob a cada N
+      * registros processados para permitir reinicio sem reprocessar
+      * transacoes ja aplicadas.
+      *================================================================*
+       01  REGISTRO-CHECKPOINT.
+           05 CK-JOB               PIC X(08).
+           05 CK-ULTIMA-CHAVE      PIC X(11).
+           05 CK-DATA-INICIO       PIC 9(08).
+           05 CK-HORA-INICIO       PIC 9(08).
