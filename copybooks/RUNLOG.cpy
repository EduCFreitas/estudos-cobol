@@ -0,0 +1,14 @@
+      *================================================================*
+      * RUNLOG.cpy
+      * Layout do registro de log de execucao (arquivo sequencial
+      * RUNLOG.DAT). Um registro por job batch, com o nome do job,
+      * o timestamp de inicio, o de fim e o tempo decorrido em
+      * segundos.
+      *================================================================*
+       01  REGISTRO-RUNLOG.
+           05 RL-JOB               PIC X(08).
+           05 RL-DATA-INICIO       PIC 9(08).
+           05 RL-HORA-INICIO       PIC 9(08).
+           05 RL-DATA-FIM          PIC 9(08).
+           05 RL-HORA-FIM          PIC 9(08).
+           05 RL-SEGUNDOS          PIC 9(06).
