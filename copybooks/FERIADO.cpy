@@ -0,0 +1,10 @@
+      *================================================================*
+      * FERIADO.cpy
+      * Layout do calendario de feriados (arquivo sequencial
+      * FERIADO.DAT), consultado pela rotina chamavel DIAUTIL.cob para
+      * calcular dias uteis entre duas datas sem contar fins de semana
+      * nem os feriados cadastrados.
+      *================================================================*
+       01  REGISTRO-FERIADO.
+           05 FER-DATA              PIC 9(08).
+           05 FER-DESCRICAO         PIC X(20).
