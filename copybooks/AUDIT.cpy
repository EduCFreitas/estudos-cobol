@@ -0,0 +1,14 @@
+      *================================================================*
+      * AUDIT.cpy
+      * Layout do registro de auditoria de alteracoes de cliente
+      * (arquivo sequencial AUDCLI.DAT). Um registro por campo
+      * alterado, com o valor antigo, o valor novo e o timestamp
+      * da execucao que fez a mudanca.
+      *================================================================*
+       01  REGISTRO-AUDITORIA.
+           05 AUD-CPF              PIC X(11).
+           05 AUD-CAMPO            PIC X(15).
+           05 AUD-VALOR-ANTIGO     PIC X(20).
+           05 AUD-VALOR-NOVO       PIC X(20).
+           05 AUD-DATA             PIC 9(08).
+           05 AUD-HORA             PIC 9(08).
