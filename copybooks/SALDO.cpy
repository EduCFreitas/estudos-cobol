@@ -0,0 +1,12 @@
+      *================================================================*
+      * SALDO.cpy
+      * Layout do registro de saldo final de conta (arquivo
+      * sequencial SALDO.DAT), gerado pelo razao (RAZAOCLI.cob) e
+      * consumido pelos jobs de juros, parcelamento e excecao de
+      * saldo negativo.
+      *================================================================*
+       01  REGISTRO-SALDO.
+           05 SAL-CPF              PIC X(11).
+           05 SAL-NOME             PIC X(20).
+           05 SAL-SALDO            PIC S9(09)V99.
+           05 SAL-DATA-ATUALIZACAO PIC 9(08).
