@@ -0,0 +1,269 @@
+      ******************************************************************
+      * Author: Eduardo Freitas
+      * Date: 08/08/2026
+      * Purpose: Relatorio de clientes com quebra de controle por
+      *          GENERO
+      * Tectonics: cobc
+      ******************************************************************
+      *================================================================*
+       IDENTIFICATION                   DIVISION.
+      *================================================================*
+       PROGRAM-ID. RELCLI.
+      *AUTHOR. EDUARDO FREITAS.
+      *================================================================*
+       ENVIRONMENT                      DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION              SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT               SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CLIENTE-FILE ASSIGN TO "CLIENTE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF
+               FILE STATUS IS WS-CLIENTE-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO "WORKCLI.TMP".
+
+           SELECT CLIENTE-ORDENADO ASSIGN TO "CLIORD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDENADO-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "RELCLI.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+      *================================================================*
+       DATA                               DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                        SECTION.
+      *----------------------------------------------------------------*
+       FD  CLIENTE-FILE.
+           COPY CLIENTE.
+
+       SD  SORT-WORK.
+           COPY CLIENTE REPLACING ==CLIENTE== BY ==SW-CLIENTE==.
+
+       FD  CLIENTE-ORDENADO.
+           COPY CLIENTE REPLACING ==CLIENTE== BY ==CO-CLIENTE==.
+
+       FD  RELATORIO-FILE.
+       01  LINHA-RELATORIO         PIC X(80).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *----------------------------------------------------------------*
+       77 WS-CLIENTE-STATUS        PIC X(02) VALUE ZEROS.
+       77 WS-ORDENADO-STATUS       PIC X(02) VALUE ZEROS.
+       77 WS-RELATORIO-STATUS      PIC X(02) VALUE ZEROS.
+
+       77 WS-FIM-ARQUIVO           PIC X     VALUE "N".
+           88 FIM-ARQUIVO          VALUE "S".
+       77 WS-PRIMEIRA-LEITURA      PIC X     VALUE "S".
+           88 PRIMEIRA-LEITURA     VALUE "S".
+           88 NAO-PRIMEIRA-LEITURA VALUE "N".
+
+       77 WS-GENERO-ANTERIOR       PIC X     VALUE SPACES.
+       77 WS-QTD-PAGINA            PIC 9(02) VALUE ZERO.
+       77 WS-NUM-PAGINA            PIC 9(04) VALUE ZERO.
+       77 WS-QTD-GRUPO             PIC 9(05) VALUE ZERO.
+       77 WS-QTD-GERAL             PIC 9(05) VALUE ZERO.
+
+       77 WS-IDADE                 PIC 9(03) VALUE ZERO.
+       77 WS-DATA-STATUS           PIC X     VALUE "0".
+       77 WS-DATA-MENSAGEM         PIC X(40) VALUE SPACES.
+       77 WS-JOB-NOME              PIC X(08) VALUE "RELCLI".
+
+      *----------------------------------------------------------------*
+      * Dias uteis desde o nascimento (DATANASC), via a rotina
+      * chamavel DIAUTIL, que desconta fins de semana e os feriados
+      * cadastrados em FERIADO.DAT.
+      *----------------------------------------------------------------*
+       01  WS-DATANASC-NUM.
+           05 WS-DATANASC-ANO      PIC X(04).
+           05 WS-DATANASC-MES      PIC X(02).
+           05 WS-DATANASC-DIA      PIC X(02).
+       01  WS-DATANASC-EDITADA REDEFINES WS-DATANASC-NUM PIC 9(08).
+
+       77 WS-HOJE                  PIC 9(08) VALUE ZERO.
+       77 WS-DIAS-UTEIS            PIC S9(05) VALUE ZERO.
+       77 WS-DIAUTIL-STATUS        PIC X     VALUE "0".
+       77 WS-DIAUTIL-MENSAGEM      PIC X(40) VALUE SPACES.
+
+       01  WS-CABECALHO-1.
+           05 FILLER               PIC X(30) VALUE
+              "RELATORIO DE CLIENTES".
+           05 FILLER               PIC X(10) VALUE "PAGINA: ".
+           05 WS-CAB-PAGINA        PIC ZZZ9.
+
+       01  WS-CABECALHO-2.
+           05 FILLER               PIC X(17) VALUE "NOME".
+           05 FILLER               PIC X(11) VALUE "CPF".
+           05 FILLER               PIC X(22) VALUE "ENDERECO".
+           05 FILLER               PIC X(08) VALUE "IDADE".
+           05 FILLER               PIC X(09) VALUE "GENERO".
+           05 FILLER               PIC X(13) VALUE "DIAS UTEIS".
+
+       01  WS-LINHA-DETALHE.
+           05 WS-DET-NOME          PIC X(20).
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 WS-DET-CPF           PIC X(11).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-DET-ENDERECO      PIC X(20).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-DET-IDADE         PIC ZZ9.
+           05 FILLER               PIC X(05) VALUE SPACES.
+           05 WS-DET-GENERO        PIC X(01).
+           05 FILLER               PIC X(08) VALUE SPACES.
+           05 WS-DET-DIASUTEIS     PIC ZZZZ9.
+           05 WS-DET-DIASUTEIS-ERRO REDEFINES WS-DET-DIASUTEIS
+                                    PIC X(05).
+
+       01  WS-LINHA-SUBTOTAL.
+           05 FILLER               PIC X(20) VALUE
+              "TOTAL DO GENERO ".
+           05 WS-SUB-GENERO        PIC X(01).
+           05 FILLER               PIC X(10) VALUE " ........".
+           05 WS-SUB-QTD           PIC ZZZZ9.
+
+       01  WS-LINHA-RODAPE.
+           05 FILLER               PIC X(25) VALUE
+              "TOTAL GERAL DE CLIENTES.".
+           05 WS-ROD-QTD           PIC ZZZZ9.
+      *================================================================*
+       PROCEDURE                          DIVISION.
+      *================================================================*
+       0000-PRINCIPAL.
+           CALL "JOBLOG" USING WS-JOB-NOME "S".
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           PERFORM 0100-ORDENAR-CLIENTES.
+           PERFORM 0200-IMPRIMIR-RELATORIO.
+           CALL "JOBLOG" USING WS-JOB-NOME "E".
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       0100-ORDENAR-CLIENTES.
+           SORT SORT-WORK
+               ON ASCENDING KEY GENERO OF SW-CLIENTE
+                                CPF OF SW-CLIENTE
+               USING CLIENTE-FILE
+               GIVING CLIENTE-ORDENADO.
+           IF WS-CLIENTE-STATUS NOT = "00"
+               DISPLAY "ERRO ABERTURA CLIENTE.DAT - STATUS "
+                       WS-CLIENTE-STATUS
+               CALL "JOBLOG" USING WS-JOB-NOME "E"
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       0200-IMPRIMIR-RELATORIO.
+           OPEN INPUT CLIENTE-ORDENADO.
+           IF WS-ORDENADO-STATUS NOT = "00"
+               DISPLAY "ERRO ABERTURA ARQUIVO ORDENADO DE CLIENTES - "
+                       "STATUS " WS-ORDENADO-STATUS
+               CALL "JOBLOG" USING WS-JOB-NOME "E"
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RELATORIO-FILE.
+           IF WS-RELATORIO-STATUS NOT = "00"
+               DISPLAY "ERRO ABERTURA RELATORIO - STATUS "
+                       WS-RELATORIO-STATUS
+               CLOSE CLIENTE-ORDENADO
+               CALL "JOBLOG" USING WS-JOB-NOME "E"
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 0910-LER-CLIENTE-ORDENADO.
+           PERFORM UNTIL FIM-ARQUIVO
+               IF PRIMEIRA-LEITURA
+                   MOVE GENERO OF CO-CLIENTE TO WS-GENERO-ANTERIOR
+                   SET NAO-PRIMEIRA-LEITURA TO TRUE
+               END-IF
+
+               IF GENERO OF CO-CLIENTE NOT = WS-GENERO-ANTERIOR
+                   PERFORM 0400-IMPRIMIR-SUBTOTAL
+                   MOVE GENERO OF CO-CLIENTE TO WS-GENERO-ANTERIOR
+               END-IF
+
+               IF WS-QTD-PAGINA = 0
+                   PERFORM 0300-IMPRIMIR-CABECALHO
+               END-IF
+
+               PERFORM 0500-IMPRIMIR-DETALHE
+               PERFORM 0910-LER-CLIENTE-ORDENADO
+           END-PERFORM.
+
+           IF WS-QTD-GERAL > 0
+               PERFORM 0400-IMPRIMIR-SUBTOTAL
+           END-IF.
+           PERFORM 0600-IMPRIMIR-RODAPE.
+
+           CLOSE CLIENTE-ORDENADO.
+           CLOSE RELATORIO-FILE.
+
+       0300-IMPRIMIR-CABECALHO.
+           ADD 1 TO WS-NUM-PAGINA.
+           MOVE WS-NUM-PAGINA TO WS-CAB-PAGINA.
+           WRITE LINHA-RELATORIO FROM WS-CABECALHO-1.
+           WRITE LINHA-RELATORIO FROM WS-CABECALHO-2.
+           MOVE ZERO TO WS-QTD-PAGINA.
+
+       0400-IMPRIMIR-SUBTOTAL.
+           MOVE WS-GENERO-ANTERIOR TO WS-SUB-GENERO.
+           MOVE WS-QTD-GRUPO TO WS-SUB-QTD.
+           WRITE LINHA-RELATORIO FROM WS-LINHA-SUBTOTAL.
+           MOVE ZERO TO WS-QTD-GRUPO.
+           MOVE ZERO TO WS-QTD-PAGINA.
+
+       0500-IMPRIMIR-DETALHE.
+           CALL "VALDATA" USING DIA OF CO-CLIENTE
+                                 MES OF CO-CLIENTE
+                                 ANO OF CO-CLIENTE
+                                 WS-IDADE
+                                 WS-DATA-STATUS
+                                 WS-DATA-MENSAGEM.
+
+           MOVE ANO OF CO-CLIENTE TO WS-DATANASC-ANO.
+           MOVE MES OF CO-CLIENTE TO WS-DATANASC-MES.
+           MOVE DIA OF CO-CLIENTE TO WS-DATANASC-DIA.
+           CALL "DIAUTIL" USING WS-DATANASC-EDITADA
+                                 WS-HOJE
+                                 WS-DIAS-UTEIS
+                                 WS-DIAUTIL-STATUS
+                                 WS-DIAUTIL-MENSAGEM.
+
+           MOVE NOME OF CO-CLIENTE     TO WS-DET-NOME.
+           MOVE CPF OF CO-CLIENTE      TO WS-DET-CPF.
+           MOVE ENDERECO OF CO-CLIENTE TO WS-DET-ENDERECO.
+           MOVE WS-IDADE               TO WS-DET-IDADE.
+           MOVE GENERO OF CO-CLIENTE   TO WS-DET-GENERO.
+
+           IF WS-DIAUTIL-STATUS = "0"
+               MOVE WS-DIAS-UTEIS      TO WS-DET-DIASUTEIS
+           ELSE
+               DISPLAY "AVISO - DIAS UTEIS NAO CALCULADO PARA "
+                       CPF OF CO-CLIENTE ": " WS-DIAUTIL-MENSAGEM
+               MOVE "ERRO " TO WS-DET-DIASUTEIS-ERRO
+           END-IF.
+
+           WRITE LINHA-RELATORIO FROM WS-LINHA-DETALHE.
+
+           ADD 1 TO WS-QTD-PAGINA.
+           ADD 1 TO WS-QTD-GRUPO.
+           ADD 1 TO WS-QTD-GERAL.
+
+       0600-IMPRIMIR-RODAPE.
+           MOVE WS-QTD-GERAL TO WS-ROD-QTD.
+           WRITE LINHA-RELATORIO FROM WS-LINHA-RODAPE.
+
+       0910-LER-CLIENTE-ORDENADO.
+           READ CLIENTE-ORDENADO
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
