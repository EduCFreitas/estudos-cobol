@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author: Eduardo Freitas
+      * Date: 08/08/2026
+      * Purpose: Validacao da data de nascimento e calculo da idade
+      * Tectonics: cobc
+      ******************************************************************
+      *================================================================*
+       IDENTIFICATION                   DIVISION.
+      *================================================================*
+       PROGRAM-ID. VALDATA.
+      *AUTHOR. EDUARDO FREITAS.
+      *================================================================*
+       ENVIRONMENT                      DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION              SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+      *================================================================*
+       DATA                               DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *----------------------------------------------------------------*
+       01 WS-DIA-N                 PIC 9(02).
+       01 WS-MES-N                 PIC 9(02).
+       01 WS-ANO-N                 PIC 9(04).
+
+       01 WS-DIAS-NO-MES.
+           05 PIC 9(02) VALUE 31.
+           05 PIC 9(02) VALUE 28.
+           05 PIC 9(02) VALUE 31.
+           05 PIC 9(02) VALUE 30.
+           05 PIC 9(02) VALUE 31.
+           05 PIC 9(02) VALUE 30.
+           05 PIC 9(02) VALUE 31.
+           05 PIC 9(02) VALUE 31.
+           05 PIC 9(02) VALUE 30.
+           05 PIC 9(02) VALUE 31.
+           05 PIC 9(02) VALUE 30.
+           05 PIC 9(02) VALUE 31.
+       01 WS-DIAS-NO-MES-TAB REDEFINES WS-DIAS-NO-MES.
+           05 WS-MAX-DIA        PIC 9(02) OCCURS 12 TIMES.
+
+       01 WS-ULT-DIA-MES           PIC 9(02).
+       01 WS-ANO-BISSEXTO          PIC X VALUE "N".
+           88 ANO-E-BISSEXTO       VALUE "S".
+
+       01 WS-HOJE.
+           05 WS-HOJE-ANO          PIC 9(04).
+           05 WS-HOJE-MES          PIC 9(02).
+           05 WS-HOJE-DIA          PIC 9(02).
+      *----------------------------------------------------------------*
+       LINKAGE                     SECTION.
+      *----------------------------------------------------------------*
+       01 LS-DIA                   PIC X(02).
+       01 LS-MES                   PIC X(02).
+       01 LS-ANO                   PIC X(04).
+       01 LS-IDADE                 PIC 9(03).
+       01 LS-STATUS                PIC X.
+           88 LS-DATA-VALIDA       VALUE "0".
+           88 LS-DATA-INVALIDA     VALUE "1".
+       01 LS-MENSAGEM              PIC X(40).
+      *================================================================*
+       PROCEDURE                          DIVISION USING LS-DIA
+                                                          LS-MES
+                                                          LS-ANO
+                                                          LS-IDADE
+                                                          LS-STATUS
+                                                          LS-MENSAGEM.
+      *================================================================*
+       0000-PRINCIPAL.
+           SET LS-DATA-VALIDA TO TRUE.
+           MOVE SPACES TO LS-MENSAGEM.
+           MOVE ZERO TO LS-IDADE.
+
+           IF LS-DIA IS NOT NUMERIC
+              OR LS-MES IS NOT NUMERIC
+              OR LS-ANO IS NOT NUMERIC
+               SET LS-DATA-INVALIDA TO TRUE
+               MOVE "DATA NASCIMENTO INVALIDA - CAMPO NAO NUMERICO"
+                   TO LS-MENSAGEM
+               GOBACK
+           END-IF.
+
+           MOVE LS-DIA TO WS-DIA-N.
+           MOVE LS-MES TO WS-MES-N.
+           MOVE LS-ANO TO WS-ANO-N.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+
+           IF WS-MES-N < 1 OR WS-MES-N > 12
+               SET LS-DATA-INVALIDA TO TRUE
+               MOVE "DATA NASCIMENTO INVALIDA - MES FORA DO INTERVALO"
+                   TO LS-MENSAGEM
+               GOBACK
+           END-IF.
+
+           IF WS-ANO-N < 1900 OR WS-ANO-N > 2100
+               SET LS-DATA-INVALIDA TO TRUE
+               MOVE "DATA NASCIMENTO INVALIDA - ANO FORA DO INTERVALO"
+                   TO LS-MENSAGEM
+               GOBACK
+           END-IF.
+
+           IF WS-ANO-N > WS-HOJE-ANO
+              OR (WS-ANO-N = WS-HOJE-ANO AND WS-MES-N > WS-HOJE-MES)
+              OR (WS-ANO-N = WS-HOJE-ANO AND WS-MES-N = WS-HOJE-MES
+                  AND WS-DIA-N > WS-HOJE-DIA)
+               SET LS-DATA-INVALIDA TO TRUE
+               MOVE "DATA NASCIMENTO INVALIDA - DATA FUTURA"
+                   TO LS-MENSAGEM
+               GOBACK
+           END-IF.
+
+           PERFORM 1000-VERIFICA-BISSEXTO.
+
+           MOVE WS-MAX-DIA (WS-MES-N) TO WS-ULT-DIA-MES.
+           IF WS-MES-N = 2 AND ANO-E-BISSEXTO
+               MOVE 29 TO WS-ULT-DIA-MES
+           END-IF.
+
+           IF WS-DIA-N < 1 OR WS-DIA-N > WS-ULT-DIA-MES
+               SET LS-DATA-INVALIDA TO TRUE
+               MOVE "DATA NASCIMENTO INVALIDA - DIA FORA DO MES"
+                   TO LS-MENSAGEM
+               GOBACK
+           END-IF.
+
+           PERFORM 2000-CALCULA-IDADE.
+
+           GOBACK.
+
+       1000-VERIFICA-BISSEXTO.
+           MOVE "N" TO WS-ANO-BISSEXTO.
+           IF FUNCTION MOD (WS-ANO-N, 400) = 0
+               SET ANO-E-BISSEXTO TO TRUE
+           ELSE
+               IF FUNCTION MOD (WS-ANO-N, 100) NOT = 0
+                  AND FUNCTION MOD (WS-ANO-N, 4) = 0
+                   SET ANO-E-BISSEXTO TO TRUE
+               END-IF
+           END-IF.
+
+       2000-CALCULA-IDADE.
+           COMPUTE LS-IDADE = WS-HOJE-ANO - WS-ANO-N.
+
+           IF WS-HOJE-MES < WS-MES-N
+              OR (WS-HOJE-MES = WS-MES-N AND WS-HOJE-DIA < WS-DIA-N)
+               SUBTRACT 1 FROM LS-IDADE
+           END-IF.
