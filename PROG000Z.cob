@@ -7,7 +7,7 @@
       *================================================================*
        IDENTIFICATION                   DIVISION.
       *================================================================*
-       PROGRAM-ID. PROGRA001.
+       PROGRAM-ID. PROG000Z.
       *AUTHOR. EDUARDO FREITAS.
       *================================================================*
        ENVIRONMENT                      DIVISION.
@@ -20,13 +20,31 @@
        INPUT-OUTPUT               SECTION.
       *----------------------------------------------------------------*
        FILE-CONTROL.
+           SELECT CLIENTE-FILE ASSIGN TO "CLIENTE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF
+               FILE STATUS IS WS-CLIENTE-STATUS.
       *================================================================*
        DATA                               DIVISION.
       *================================================================*
       *----------------------------------------------------------------*
        FILE                        SECTION.
+      *----------------------------------------------------------------*
+       FD  CLIENTE-FILE.
+           COPY CLIENTE.
       *----------------------------------------------------------------*
        WORKING-STORAGE             SECTION.
+      *----------------------------------------------------------------*
+       77 WS-CLIENTE-STATUS PIC X(02) VALUE ZEROS.
+       77 WS-CPF-STATUS     PIC X     VALUE "0".
+       77 WS-CPF-MENSAGEM   PIC X(40) VALUE SPACES.
+       77 WS-DATA-STATUS    PIC X     VALUE "0".
+       77 WS-DATA-MENSAGEM  PIC X(40) VALUE SPACES.
+       77 WS-IDADE          PIC 9(03) VALUE ZERO.
+       77 WS-GENERO-STATUS  PIC X     VALUE "0".
+       77 WS-GENERO-MENSAGEM PIC X(40) VALUE SPACES.
+       77 WS-JOB-NOME       PIC X(08) VALUE "PROG000Z".
       *----------------------------------------------------------------*
       * Onde as variáveis serão declaradas
       * PIC / PICTURE: define o tipo e o tamanho do campo
@@ -60,27 +78,74 @@
        77       NOMEX           PIC A(20).
        77       NOMENUMERO      PIC X(30).
 
-       01       CLIENTE.
-                  02 NOME       PIC X(20) VALUE "EDUARDO FREITAS".
-                  02 RG         PIC X(11) VALUE "33333333333".
-                  02 CPF        PIC X(11) VALUE "44444444444".
-                  02 ENDERECO   PIC X(20) VALUE "RUA TESTE 1".
-                  02 DATANASC.
-                      03 DIA    PIC X(02) VALUE "22".
-                      03 MES    PIC X(02) VALUE "10".
-                      03 ANO    PIC X(04) VALUE "1993".
-
-                  66 MES-ANO RENAMES MES THRU ANO.
-
        78 GRAVIDADE VALUE 10.
 
-       01      GENERO PIC X.
-                  88 MASCULINO VALUE "M".
-                  88 FEMININO VALUE "F".
-
       *================================================================*
        PROCEDURE                          DIVISION.
       *================================================================*
-            SET MASCULINO TO TRUE.
+            CALL "JOBLOG" USING WS-JOB-NOME "S".
+
+            OPEN I-O CLIENTE-FILE.
+            IF WS-CLIENTE-STATUS = "35"
+               CLOSE CLIENTE-FILE
+               OPEN OUTPUT CLIENTE-FILE
+               CLOSE CLIENTE-FILE
+               OPEN I-O CLIENTE-FILE
+            END-IF.
+
+            MOVE "EDUARDO FREITAS" TO NOME.
+            MOVE "33333333333"    TO RG.
+            MOVE "11144477735"    TO CPF.
+            MOVE "RUA TESTE 1"    TO ENDERECO.
+            MOVE "22"             TO DIA.
+            MOVE "10"             TO MES.
+            MOVE "1993"           TO ANO.
+            SET MASCULINO         TO TRUE.
+
+            CALL "VALCPF" USING CPF WS-CPF-STATUS WS-CPF-MENSAGEM.
+
+            IF WS-CPF-STATUS NOT = "0"
+                DISPLAY "CLIENTE REJEITADO: " WS-CPF-MENSAGEM
+                CLOSE CLIENTE-FILE
+                CALL "JOBLOG" USING WS-JOB-NOME "E"
+                MOVE 4 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+            CALL "VALDATA" USING DIA MES ANO WS-IDADE
+                                  WS-DATA-STATUS WS-DATA-MENSAGEM.
+
+            IF WS-DATA-STATUS NOT = "0"
+                DISPLAY "CLIENTE REJEITADO: " WS-DATA-MENSAGEM
+                CLOSE CLIENTE-FILE
+                CALL "JOBLOG" USING WS-JOB-NOME "E"
+                MOVE 4 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+            CALL "VALGEN" USING GENERO WS-GENERO-STATUS
+                                 WS-GENERO-MENSAGEM.
+
+            IF WS-GENERO-STATUS NOT = "0"
+                DISPLAY "CLIENTE REJEITADO: " WS-GENERO-MENSAGEM
+                CLOSE CLIENTE-FILE
+                CALL "JOBLOG" USING WS-JOB-NOME "E"
+                MOVE 4 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+            WRITE CLIENTE
+                INVALID KEY
+                  REWRITE CLIENTE
+                    INVALID KEY
+                      DISPLAY "ERRO GRAVAR CLIENTE " WS-CLIENTE-STATUS
+                  END-REWRITE
+            END-WRITE.
+
+            CLOSE CLIENTE-FILE.
+
             DISPLAY GENERO.
+            DISPLAY "IDADE: " WS-IDADE.
+            CALL "JOBLOG" USING WS-JOB-NOME "E".
+            MOVE 0 TO RETURN-CODE.
             STOP RUN.
